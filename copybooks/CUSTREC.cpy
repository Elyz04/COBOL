@@ -0,0 +1,10 @@
+      * Customer master record layout - shared by any program that
+      * reads or writes CUSTMAST.DAT.
+       01  CUSTOMER-RECORD.
+           05  CUST-ID             PIC 9(6).
+           05  CUST-FIRST-NAME     PIC X(15).
+           05  CUST-LAST-NAME      PIC X(20).
+           05  CUST-SSN            PIC 9(9).
+           05  CUST-ADDRESS        PIC X(30).
+           05  CUST-PHONE          PIC X(12).
+           05  CUST-STATUS         PIC X VALUE 'A'.
