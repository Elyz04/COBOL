@@ -0,0 +1,7 @@
+      * Exception/error log record layout - shared by any program that
+      * writes to or reads EXCPLOG.DAT.
+       01  EXCEPTION-LOG-RECORD.
+           05  XL-PROGRAM-NAME     PIC X(20).
+           05  XL-OPERATOR         PIC X(20).
+           05  XL-MESSAGE          PIC X(50).
+           05  XL-TIMESTAMP        PIC 9(14).
