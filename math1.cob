@@ -2,13 +2,25 @@
        PROGRAM-ID. MATH1.
        AUTHOR. ELYZ.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER-FILE ASSIGN TO "MATHUSR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MU-USERNAME
+               FILE STATUS IS WS-USER-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER-FILE.
+       01  MU-RECORD.
+           05  MU-USERNAME        PIC X(20).
+           05  MU-USER-ID         PIC 9(06).
+           05  MU-PASSWORD        PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01 WS-USERS.
-          03 WS-USER-TABLE OCCURS 3 TIMES INDEXED BY I.
-             05 WS-USER-ID      PIC 9(06).
-             05 WS-USERNAME     PIC X(20).
-             05 WS-PASSWORD     PIC X(20).
+       01  WS-USER-FILE-STATUS  PIC XX VALUE "00".
 
        01 WS-INPUT-USERNAME PIC X(20).
        01 WS-INPUT-PASSWORD PIC X(20).
@@ -18,19 +30,36 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           PERFORM INITIALIZE-ACCOUNTS
+           PERFORM OPEN-USER-FILE
            PERFORM USER-LOGIN
+           CLOSE USER-MASTER-FILE
            EXIT PROGRAM.
 
-       INITIALIZE-ACCOUNTS.
-           MOVE "ACC1"   TO WS-USERNAME(1)
-           MOVE "123"    TO WS-PASSWORD(1)
+       OPEN-USER-FILE.
+           OPEN I-O USER-MASTER-FILE
+           IF WS-USER-FILE-STATUS = "35"
+               OPEN OUTPUT USER-MASTER-FILE
+               CLOSE USER-MASTER-FILE
+               OPEN I-O USER-MASTER-FILE
+               PERFORM SEED-DEFAULT-ACCOUNTS
+           END-IF
+           EXIT.
+
+       SEED-DEFAULT-ACCOUNTS.
+           MOVE "ACC1"   TO MU-USERNAME
+           MOVE 1        TO MU-USER-ID
+           MOVE "123"    TO MU-PASSWORD
+           WRITE MU-RECORD
 
-           MOVE "ACC2"   TO WS-USERNAME(2)
-           MOVE "1234"   TO WS-PASSWORD(2)
+           MOVE "ACC2"   TO MU-USERNAME
+           MOVE 2        TO MU-USER-ID
+           MOVE "1234"   TO MU-PASSWORD
+           WRITE MU-RECORD
 
-           MOVE "ACC3"   TO WS-USERNAME(3)
-           MOVE "12345"  TO WS-PASSWORD(3)
+           MOVE "ACC3"   TO MU-USERNAME
+           MOVE 3        TO MU-USER-ID
+           MOVE "12345"  TO MU-PASSWORD
+           WRITE MU-RECORD
            EXIT.
 
        USER-LOGIN.
@@ -42,17 +71,18 @@
                ACCEPT WS-INPUT-PASSWORD
 
                MOVE "N" TO WS-FOUND
-
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3 
-               OR WS-FOUND = "Y"
-                   IF WS-INPUT-USERNAME = WS-USERNAME(I)
-                      AND WS-INPUT-PASSWORD = WS-PASSWORD(I)
-                      MOVE "Y" TO WS-FOUND
-                   END-IF
-               END-PERFORM
+               MOVE WS-INPUT-USERNAME TO MU-USERNAME
+               READ USER-MASTER-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-FOUND
+                   NOT INVALID KEY
+                       IF WS-INPUT-PASSWORD = MU-PASSWORD
+                           MOVE "Y" TO WS-FOUND
+                       END-IF
+               END-READ
 
                IF WS-FOUND = "Y"
-                   DISPLAY "Login successful! Welcome, " 
+                   DISPLAY "Login successful! Welcome, "
                    WS-INPUT-USERNAME "."
                ELSE
                    DISPLAY "Invalid credentials, please try again."
