@@ -0,0 +1,130 @@
+850771 IDENTIFICATION DIVISION.
+850772 PROGRAM-ID. BATCH_TRANSACTION_POSTING.
+850772 AUTHOR. ELYZ.
+935503 ENVIRONMENT DIVISION.
+436978 INPUT-OUTPUT SECTION.
+212399 FILE-CONTROL.
+212400     SELECT TRAN-FEED-FILE ASSIGN TO "TRANFEED.DAT"
+212400         ORGANIZATION IS LINE SEQUENTIAL.
+212400     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST.DAT"
+591692         ORGANIZATION IS INDEXED
+591692         ACCESS MODE IS DYNAMIC
+591693         RECORD KEY IS ACCT-NUMBER
+591694         FILE STATUS IS WS-ACCT-FILE-STATUS.
+591694     SELECT CHECKPOINT-FILE ASSIGN TO "BATCHCKP.DAT"
+155097         ORGANIZATION IS LINE SEQUENTIAL
+155097         FILE STATUS IS WS-CKPT-FILE-STATUS.
+487019 DATA DIVISION.
+974356 FILE SECTION.
+635654 FD  TRAN-FEED-FILE.
+666576 01  FEED-RECORD.
+666576     05  FD-SEQ-NUM              PIC 9(8).
+666577     05  FD-ACCT-NUMBER          PIC 9(8).
+666578     05  FD-TRAN-TYPE            PIC X(2).
+434890     05  FD-AMOUNT               PIC 9(9)V99.
+722019 FD  ACCOUNT-MASTER-FILE.
+691133 01  ACCOUNT-RECORD.
+691133     05  ACCT-NUMBER             PIC 9(8).
+691134     05  ACCT-CUST-ID            PIC 9(6).
+691135     05  ACCT-TYPE               PIC X(8).
+322753     05  ACCT-BALANCE            PIC S9(9)V99 COMP-3.
+322754     05  ACCT-INT-RATE           PIC S9V9999 COMP-3.
+322755     05  ACCT-STATUS             PIC X VALUE 'O'.
+322755     05  ACCT-OPEN-DATE          PIC 9(8).
+299025 FD  CHECKPOINT-FILE.
+581139 01  CHECKPOINT-RECORD       PIC 9(8).
+437922 WORKING-STORAGE SECTION.
+722307 01  WS-ACCT-FILE-STATUS     PIC XX VALUE "00".
+358586 01  WS-CKPT-FILE-STATUS     PIC XX VALUE "00".
+201155 01  WS-FEED-EOF             PIC X VALUE 'N'.
+436657 01  WS-LAST-SEQ-APPLIED     PIC 9(8) VALUE 0.
+918744 01  WS-POST-AMOUNT          PIC S9(9)V99 COMP-3.
+660876 01  WS-NEW-BALANCE          PIC S9(9)V99 COMP-3.
+917732 01  WS-PROCESSED-COUNT      PIC 9(6) VALUE 0.
+495340 01  WS-SKIPPED-COUNT        PIC 9(6) VALUE 0.
+984152 01  WS-REJECTED-COUNT       PIC 9(6) VALUE 0.
+227949 PROCEDURE DIVISION.
+282402 MAIN-PARA.
+282402     PERFORM READ-CHECKPOINT
+282402     DISPLAY "Resuming after sequence: " WS-LAST-SEQ-APPLIED
+282403     OPEN INPUT TRAN-FEED-FILE
+520318     OPEN I-O ACCOUNT-MASTER-FILE
+520319     PERFORM UNTIL WS-FEED-EOF = 'Y'
+520319         READ TRAN-FEED-FILE
+520319             AT END
+520320                 MOVE 'Y' TO WS-FEED-EOF
+304699             NOT AT END
+304699                 PERFORM PROCESS-FEED-RECORD
+304700         END-READ
+304700     END-PERFORM
+913032     CLOSE TRAN-FEED-FILE
+913032     CLOSE ACCOUNT-MASTER-FILE
+913033     DISPLAY "Posted: " WS-PROCESSED-COUNT
+913033     DISPLAY "Skipped (already applied): " WS-SKIPPED-COUNT
+421864     DISPLAY "Rejected: " WS-REJECTED-COUNT
+421865     STOP RUN.
+398329 READ-CHECKPOINT.
+398329     MOVE 0 TO WS-LAST-SEQ-APPLIED
+398329     OPEN INPUT CHECKPOINT-FILE
+398329     IF WS-CKPT-FILE-STATUS = "00"
+398329         READ CHECKPOINT-FILE
+205688             AT END
+205688                 CONTINUE
+205688             NOT AT END
+205688                 MOVE CHECKPOINT-RECORD TO WS-LAST-SEQ-APPLIED
+205689         END-READ
+187544         CLOSE CHECKPOINT-FILE
+187544     END-IF
+187544     EXIT.
+960469 WRITE-CHECKPOINT.
+960469     OPEN OUTPUT CHECKPOINT-FILE
+960469     MOVE WS-LAST-SEQ-APPLIED TO CHECKPOINT-RECORD
+960469     WRITE CHECKPOINT-RECORD
+960469     CLOSE CHECKPOINT-FILE
+621058     EXIT.
+206725 PROCESS-FEED-RECORD.
+206725     IF FD-SEQ-NUM <= WS-LAST-SEQ-APPLIED
+206726         ADD 1 TO WS-SKIPPED-COUNT
+489260     ELSE
+489260         MOVE FD-ACCT-NUMBER TO ACCT-NUMBER
+489260         READ ACCOUNT-MASTER-FILE
+988172             INVALID KEY
+988172                 DISPLAY "Unknown account, rejected: "
+988172                     FD-ACCT-NUMBER
+988173                 ADD 1 TO WS-REJECTED-COUNT
+988174             NOT INVALID KEY
+308270                 PERFORM APPLY-FEED-TRANSACTION
+308270         END-READ
+308270     END-IF
+308270     EXIT.
+811892 APPLY-FEED-TRANSACTION.
+811892     MOVE FD-AMOUNT TO WS-POST-AMOUNT
+811892     EVALUATE FD-TRAN-TYPE
+811893         WHEN "CR"
+122750             COMPUTE WS-NEW-BALANCE =
+122750                 ACCT-BALANCE + WS-POST-AMOUNT
+122750         WHEN "DR"
+122750             COMPUTE WS-NEW-BALANCE =
+122750                 ACCT-BALANCE - WS-POST-AMOUNT
+377779         WHEN OTHER
+377779             DISPLAY "Unknown transaction type, rejected: "
+377780                 FD-TRAN-TYPE
+377781             ADD 1 TO WS-REJECTED-COUNT
+377782             MOVE ACCT-BALANCE TO WS-NEW-BALANCE
+352160     END-EVALUATE
+352160     IF FD-TRAN-TYPE = "CR" OR "DR"
+352161         MOVE WS-NEW-BALANCE TO ACCT-BALANCE
+770582         REWRITE ACCOUNT-RECORD
+770582             INVALID KEY
+770582                 DISPLAY "Posting failed, rejected: "
+770582                     FD-ACCT-NUMBER
+770582                 ADD 1 TO WS-REJECTED-COUNT
+770582             NOT INVALID KEY
+770582                 CALL "POST-TRANSACTION" USING ACCT-NUMBER
+770582                     FD-TRAN-TYPE WS-POST-AMOUNT ACCT-BALANCE
+770582                 MOVE FD-SEQ-NUM TO WS-LAST-SEQ-APPLIED
+770582                 PERFORM WRITE-CHECKPOINT
+770582                 ADD 1 TO WS-PROCESSED-COUNT
+770582         END-REWRITE
+514409     END-IF
+514409     EXIT.
