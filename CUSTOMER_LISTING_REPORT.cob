@@ -0,0 +1,99 @@
+521609 IDENTIFICATION DIVISION.
+521609 PROGRAM-ID. CUSTOMER_LISTING_REPORT.
+521610 AUTHOR. ELYZ.
+420026 ENVIRONMENT DIVISION.
+930703 INPUT-OUTPUT SECTION.
+511962 FILE-CONTROL.
+511962     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST.DAT"
+511962         ORGANIZATION IS INDEXED
+424666         ACCESS MODE IS SEQUENTIAL
+424666         RECORD KEY IS CUST-ID
+424666         FILE STATUS IS WS-CUST-FILE-STATUS.
+592481     SELECT REPORT-FILE ASSIGN TO "CUSTRPT.TXT"
+592481         ORGANIZATION IS LINE SEQUENTIAL.
+817759 DATA DIVISION.
+342805 FILE SECTION.
+444370 FD  CUSTOMER-MASTER-FILE.
+444370     COPY CUSTREC.
+890705 FD  REPORT-FILE.
+807857 01  REPORT-LINE             PIC X(80).
+402330 WORKING-STORAGE SECTION.
+441045 01  WS-CUST-FILE-STATUS     PIC XX VALUE "00".
+781015 01  WS-EOF-FLAG             PIC X VALUE 'N'.
+718528 01  WS-PAGE-NUMBER          PIC 9(4) VALUE 0.
+367644 01  WS-LINE-COUNT           PIC 9(4) VALUE 0.
+541914 01  WS-LINES-PER-PAGE       PIC 9(4) VALUE 20.
+585012 01  WS-RECORD-COUNT         PIC 9(6) VALUE 0.
+682104 01  WS-RUN-DATE             PIC 9(8).
+700127 01  WS-DETAIL-LINE.
+700127     05  DL-CUST-ID              PIC 9(6).
+700128     05  FILLER                  PIC X(2) VALUE SPACES.
+700128     05  DL-FIRST-NAME           PIC X(15).
+700129     05  FILLER                  PIC X(2) VALUE SPACES.
+700129     05  DL-LAST-NAME            PIC X(20).
+570042     05  FILLER                  PIC X(2) VALUE SPACES.
+570042     05  DL-PHONE                PIC X(12).
+570042     05  FILLER                  PIC X(2) VALUE SPACES.
+570042     05  DL-STATUS               PIC X.
+944029 PROCEDURE DIVISION.
+428276 MAIN-PARA.
+428276     PERFORM OPEN-FILES
+428276     PERFORM UNTIL WS-EOF-FLAG = 'Y'
+428276         READ CUSTOMER-MASTER-FILE NEXT RECORD
+428276             AT END
+694086                 MOVE 'Y' TO WS-EOF-FLAG
+694086             NOT AT END
+694086                 PERFORM PRINT-DETAIL-LINE
+694086         END-READ
+320703     END-PERFORM
+320704     PERFORM PRINT-TRAILER
+320704     PERFORM CLOSE-FILES
+985758     STOP RUN.
+600178 OPEN-FILES.
+600179     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+600179     OPEN INPUT CUSTOMER-MASTER-FILE
+600179     OPEN OUTPUT REPORT-FILE
+600180     PERFORM PRINT-HEADERS
+630959     EXIT.
+942251 CLOSE-FILES.
+942251     CLOSE CUSTOMER-MASTER-FILE
+942252     CLOSE REPORT-FILE
+942252     EXIT.
+651509 PRINT-HEADERS.
+651510     ADD 1 TO WS-PAGE-NUMBER
+651510     MOVE 0 TO WS-LINE-COUNT
+651510     MOVE SPACES TO REPORT-LINE
+714034     STRING "NIGHTLY CUSTOMER LISTING REPORT" DELIMITED BY SIZE
+714034         "  RUN DATE: " DELIMITED BY SIZE
+714035         WS-RUN-DATE DELIMITED BY SIZE
+714036         "  PAGE: " DELIMITED BY SIZE
+714036         WS-PAGE-NUMBER DELIMITED BY SIZE
+714036         INTO REPORT-LINE
+216361     WRITE REPORT-LINE
+216361     MOVE SPACES TO REPORT-LINE
+216361     WRITE REPORT-LINE
+216361     MOVE "ID     NAME                 PHONE        STATUS"
+324718         TO REPORT-LINE
+324718     WRITE REPORT-LINE
+324718     EXIT.
+903904 PRINT-DETAIL-LINE.
+903904     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+903905         PERFORM PRINT-HEADERS
+903905     END-IF
+903905     MOVE CUST-ID TO DL-CUST-ID
+846836     MOVE CUST-FIRST-NAME TO DL-FIRST-NAME
+846836     MOVE CUST-LAST-NAME TO DL-LAST-NAME
+846836     MOVE CUST-PHONE TO DL-PHONE
+403110     MOVE CUST-STATUS TO DL-STATUS
+403111     WRITE REPORT-LINE FROM WS-DETAIL-LINE
+403111     ADD 1 TO WS-LINE-COUNT
+403112     ADD 1 TO WS-RECORD-COUNT
+403113     EXIT.
+143480 PRINT-TRAILER.
+143480     MOVE SPACES TO REPORT-LINE
+143480     WRITE REPORT-LINE
+143480     STRING "TOTAL CUSTOMERS LISTED: " DELIMITED BY SIZE
+521688         WS-RECORD-COUNT DELIMITED BY SIZE
+521688         INTO REPORT-LINE
+521688     WRITE REPORT-LINE
+521688     EXIT.
