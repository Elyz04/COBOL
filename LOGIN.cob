@@ -1,8 +1,31 @@
 012122 IDENTIFICATION                  DIVISION.
 916637 PROGRAM-ID.                     LOGIN.
 646646 AUTHOR.                         ELYZ.
-646466******************************************************************
+646466*****************************************************************
+727272 ENVIRONMENT                     DIVISION.
+727272 INPUT-OUTPUT                    SECTION.
+727272 FILE-CONTROL.
+727272     SELECT USER-CREDENTIALS-FILE ASSIGN TO "USERCRED.DAT"
+727272         ORGANIZATION IS INDEXED
+727272         ACCESS MODE IS DYNAMIC
+727272         RECORD KEY IS CRED-USERNAME
+727272         FILE STATUS IS WS-CRED-FILE-STATUS.
+747272     SELECT SECURITY-AUDIT-FILE ASSIGN TO "SECAUDIT.DAT"
+747272         ORGANIZATION IS LINE SEQUENTIAL.
+646466*****************************************************************
 916637 DATA                            DIVISION.
+727272 FILE                            SECTION.
+727272 FD  USER-CREDENTIALS-FILE.
+727272 01  CRED-RECORD.
+727272     05  CRED-USERNAME           PIC X(20).
+727272     05  CRED-PASSWORD           PIC X(20).
+727272     05  CRED-ROLE               PIC X(10).
+727274     05  CRED-LAST-CHANGED       PIC 9(8).
+747272 FD  SECURITY-AUDIT-FILE.
+747272 01  SEC-AUDIT-RECORD.
+747272     05  SEC-USERNAME            PIC X(20).
+747272     05  SEC-TIMESTAMP           PIC 9(14).
+747272     05  SEC-WORKSTATION         PIC X(20).
 916637 WORKING-STORAGE                 SECTION.
 636366 01  WS-USERNAME                 PIC X(20).
 828282 01  WS-PASSWORD                 PIC X(20).
@@ -10,20 +33,35 @@
 818181 01  WS-ATTEMPT-COUNT            PIC 9       VALUE    0.
 818188 01  WS-LOGIN-SUCCESS            PIC X       VALUE    'N'.
 121212 01  WS-WAITED-FLG               PIC X.
-646466******************************************************************
+727272 01  WS-CRED-FILE-STATUS         PIC XX      VALUE    "00".
+727272 01  WS-CRED-FOUND               PIC X       VALUE    'N'.
+727272 01  WS-ROLE                     PIC X(10).
+727272 01  WS-EXIT-REASON              PIC X       VALUE    'E'.
+747272 01  WS-DATE-PART                PIC 9(8).
+747272 01  WS-TIME-PART                PIC 9(8).
+727274 01  WS-PASSWORD-EXPIRY-DAYS     PIC 9(3)    VALUE 90.
+727274 01  WS-DAYS-SINCE-CHANGE        PIC 9(9).
+727274 01  WS-NEW-PASSWORD             PIC X(20).
+727274 01  WS-PW-LEN                   PIC 9(2).
+727274 01  WS-PW-IDX                   PIC 9(2).
+727274 01  WS-PW-HAS-DIGIT             PIC X       VALUE 'N'.
+727274 01  WS-PW-VALID                 PIC X       VALUE 'N'.
+858586 01  WS-XL-PROGRAM-NAME          PIC X(20).
+858586 01  WS-XL-MESSAGE               PIC X(50).
+646466*****************************************************************
 916637 PROCEDURE                       DIVISION.
-646466******************************************************************
+646466*****************************************************************
 737373 MAIN-PARA.
 646466     PERFORM         DISPLAY-HEADER.
 757577     PERFORM         LOGIN-PROCESS.
 656656     EXIT            PROGRAM.
-646466******************************************************************
+646466*****************************************************************
 916637 DISPLAY-HEADER.
 916637     DISPLAY "+-----------------------+".
 232882     DISPLAY "|         LOGIN         |".
 916637     DISPLAY "+-----------------------+".
 646466     EXIT.
-646466******************************************************************
+646466*****************************************************************
 646464 LOGIN-PROCESS.
 646464     PERFORM UNTIL WS-LOGIN-SUCCESS = 'Y'
 646464         OR WS-ATTEMPT-COUNT >= WS-LIMIT-ATTEMPTS
@@ -34,32 +72,163 @@
 141444         PERFORM DISPLAY-MESSAGE
 646464     END-PERFORM.
 646466     EXIT.
-646466******************************************************************
+646466*****************************************************************
+727273 LOOKUP-CREDENTIALS.
+727273     MOVE 'N' TO WS-CRED-FOUND
+727273     PERFORM OPEN-CREDENTIALS-IO
+727273     IF WS-CRED-FILE-STATUS = "00"
+727273         MOVE WS-USERNAME TO CRED-USERNAME
+727273         READ USER-CREDENTIALS-FILE
+727273             INVALID KEY
+727273                 MOVE 'N' TO WS-CRED-FOUND
+727273             NOT INVALID KEY
+727273                 MOVE 'Y' TO WS-CRED-FOUND
+727273         END-READ
+727273         CLOSE USER-CREDENTIALS-FILE
+727273     ELSE
+727273         DISPLAY "User credentials file is not available."
+727273     END-IF
+727273     EXIT.
+646466*****************************************************************
+727275 OPEN-CREDENTIALS-IO.
+727275     OPEN I-O USER-CREDENTIALS-FILE
+727275     IF WS-CRED-FILE-STATUS = "35"
+727275         OPEN OUTPUT USER-CREDENTIALS-FILE
+727275         CLOSE USER-CREDENTIALS-FILE
+727275         OPEN I-O USER-CREDENTIALS-FILE
+727275         PERFORM SEED-DEFAULT-CREDENTIALS
+727275     END-IF
+727275     EXIT.
+646466*****************************************************************
+727276 SEED-DEFAULT-CREDENTIALS.
+727276     MOVE "admin"      TO CRED-USERNAME
+727276     MOVE "1234"       TO CRED-PASSWORD
+727276     MOVE "SUPERVISOR" TO CRED-ROLE
+727276     MOVE 0            TO CRED-LAST-CHANGED
+727276     WRITE CRED-RECORD
+727276     EXIT.
+646466*****************************************************************
+747273 LOG-LOCKOUT.
+747273     ACCEPT WS-DATE-PART FROM DATE YYYYMMDD
+747273     ACCEPT WS-TIME-PART FROM TIME
+747273     OPEN EXTEND SECURITY-AUDIT-FILE
+747273     MOVE WS-USERNAME TO SEC-USERNAME
+747273     COMPUTE SEC-TIMESTAMP =
+747273         (WS-DATE-PART * 1000000) + (WS-TIME-PART / 100)
+747273     ACCEPT SEC-WORKSTATION FROM ENVIRONMENT "HOSTNAME"
+747273     WRITE SEC-AUDIT-RECORD
+747273     CLOSE SECURITY-AUDIT-FILE
+747273     EXIT.
+646466*****************************************************************
 665656 DISPLAY-MESSAGE.
-646646     IF      WS-USERNAME = "admin" 
-646466         AND WS-PASSWORD = "1234" THEN
+727273     PERFORM LOOKUP-CREDENTIALS
+646646     IF      WS-CRED-FOUND = 'Y'
+646466         AND CRED-PASSWORD = WS-PASSWORD THEN
 916637         DISPLAY "+----------------------------------+"
 232882         DISPLAY "|         LOGIN SUCCESSFUL         |"
 916637         DISPLAY "+----------------------------------+"
 545545         MOVE 'Y' TO WS-LOGIN-SUCCESS
-646464         CALL "MENU_MANAGEMENT"
+727273         MOVE CRED-ROLE TO WS-ROLE
+727274         PERFORM CHECK-PASSWORD-EXPIRY
+646464         CALL "MENU_MANAGEMENT" USING WS-USERNAME WS-ROLE
+646464             WS-EXIT-REASON
+646464         IF WS-EXIT-REASON = 'T'
+646464             DISPLAY "Idle session timed out. Please log in again"
+646464             MOVE 'N' TO WS-LOGIN-SUCCESS
+646464             MOVE 0 TO WS-ATTEMPT-COUNT
+646464         END-IF
 656566     ELSE
 916637         DISPLAY "+----------------------------------+"
 232882         DISPLAY "|          LOGIN FAILED            |" 
 916637         DISPLAY "+----------------------------------+"
+858586         MOVE "LOGIN" TO WS-XL-PROGRAM-NAME
+858586         MOVE "Failed login attempt" TO WS-XL-MESSAGE
+656567         CALL "EXCEPTION_LOG" USING WS-XL-PROGRAM-NAME WS-USERNAME
+656567             WS-XL-MESSAGE
 757573         ADD 1 TO WS-ATTEMPT-COUNT
 747474         IF WS-ATTEMPT-COUNT = 3 THEN
 646464             DISPLAY "Too many failed attemps. Exiting program."
+747273             PERFORM LOG-LOCKOUT
 656565             STOP RUN
 515155         END-IF
 656566     END-IF.
 515155     PERFORM CONTINUE-RUN.
 916637     EXIT.
-646466******************************************************************
+646466*****************************************************************
 656565 CONTINUE-RUN.
 515155     DISPLAY "Press enter to continue..." 
 515155     WITH NO ADVANCING
 515155     ACCEPT WS-WAITED-FLG.
 515155     EXIT.
-646466******************************************************************
+646466*****************************************************************
+727274 CHECK-PASSWORD-EXPIRY.
+727274     ACCEPT WS-DATE-PART FROM DATE YYYYMMDD
+727274     IF CRED-LAST-CHANGED = 0
+858586         PERFORM SEED-LAST-CHANGED-DATE
+727274     ELSE
+727274         COMPUTE WS-DAYS-SINCE-CHANGE =
+727274             FUNCTION INTEGER-OF-DATE(WS-DATE-PART)
+727274             - FUNCTION INTEGER-OF-DATE(CRED-LAST-CHANGED)
+727274         IF WS-DAYS-SINCE-CHANGE > WS-PASSWORD-EXPIRY-DAYS
+727274             PERFORM FORCE-PASSWORD-CHANGE
+727274         END-IF
+727274     END-IF
+727274     EXIT.
+646466*****************************************************************
+858586 SEED-LAST-CHANGED-DATE.
+858586     OPEN I-O USER-CREDENTIALS-FILE
+858586     MOVE WS-USERNAME TO CRED-USERNAME
+858586     READ USER-CREDENTIALS-FILE
+858586         INVALID KEY
+858586             DISPLAY "Unable to update credentials."
+858586         NOT INVALID KEY
+858586             MOVE WS-DATE-PART TO CRED-LAST-CHANGED
+858586             REWRITE CRED-RECORD
+858586     END-READ
+858586     CLOSE USER-CREDENTIALS-FILE
+858586     EXIT.
+646466*****************************************************************
+727274 VALIDATE-PASSWORD-COMPLEXITY.
+727274     MOVE 'N' TO WS-PW-HAS-DIGIT
+727274     MOVE 'N' TO WS-PW-VALID
+727274     MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NEW-PASSWORD))
+727274         TO WS-PW-LEN
+727274     IF WS-PW-LEN >= 8
+727274         PERFORM VARYING WS-PW-IDX FROM 1 BY 1
+727274             UNTIL WS-PW-IDX > WS-PW-LEN
+727274             IF WS-NEW-PASSWORD(WS-PW-IDX:1) IS NUMERIC
+727274                 MOVE 'Y' TO WS-PW-HAS-DIGIT
+727274             END-IF
+727274         END-PERFORM
+727274         IF WS-PW-HAS-DIGIT = 'Y'
+727274             MOVE 'Y' TO WS-PW-VALID
+727274         END-IF
+727274     END-IF
+727274     EXIT.
+646466*****************************************************************
+727274 FORCE-PASSWORD-CHANGE.
+727274     DISPLAY "Your password has expired and must be changed."
+727274     MOVE 'N' TO WS-PW-VALID
+727274     PERFORM UNTIL WS-PW-VALID = 'Y'
+727274         DISPLAY "New password (min 8 chars, 1 digit): "
+727274             WITH NO ADVANCING
+727274         ACCEPT WS-NEW-PASSWORD
+727274         PERFORM VALIDATE-PASSWORD-COMPLEXITY
+727274         IF WS-PW-VALID = 'N'
+727274             DISPLAY "Password does not meet complexity rules."
+727274         END-IF
+727274     END-PERFORM
+727274     OPEN I-O USER-CREDENTIALS-FILE
+727274     MOVE WS-USERNAME TO CRED-USERNAME
+727274     READ USER-CREDENTIALS-FILE
+727274         INVALID KEY
+727274             DISPLAY "Unable to update credentials."
+727274         NOT INVALID KEY
+727274             MOVE WS-NEW-PASSWORD TO CRED-PASSWORD
+727274             MOVE WS-DATE-PART TO CRED-LAST-CHANGED
+727274             REWRITE CRED-RECORD
+727274     END-READ
+727274     CLOSE USER-CREDENTIALS-FILE
+727274     EXIT.
+646466*****************************************************************
 151555
\ No newline at end of file
