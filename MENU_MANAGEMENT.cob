@@ -1,48 +1,171 @@
-515155 IDENTIFICATION DIVISION.
-515155 PROGRAM-ID. MENU_MANAGEMENT.
-515155 AUTHOR. ELYZ.
-515155 DATA DIVISION.
-515155 WORKING-STORAGE SECTION.
-515155 01 WS-MENU-OPTION        PIC 9 VALUE 0.
-515155 PROCEDURE DIVISION.
-515155 MAIN-PARA.
-121212     CALL "SYSTEM" USING "CLS".
-515155     PERFORM UNTIL WS-MENU-OPTION = 4
-515155         PERFORM DISPLAY-HEADER
-515155         PERFORM DISPLAY-MENU
-515155         PERFORM PROCESS-OPTION
-515155     END-PERFORM.
-515155     STOP RUN.
-515155 DISPLAY-HEADER.
-515155     DISPLAY "+---------------------------------+".
-515155     DISPLAY "|         MENU MANAGEMENT         |".
-515155     DISPLAY "+---------------------------------+".
-515155     EXIT.
-515155 DISPLAY-MENU.
-515155     DISPLAY "+---------------------------------+".
-515155     DISPLAY "| 1. Customer management          |".
-515155     DISPLAY "| 2. Account management           |".
-515155     DISPLAY "| 3. Transaction management       |".
-515155     DISPLAY "| 4. Exit program                 |".
-515155     DISPLAY "+---------------------------------+".
-515155     DISPLAY "Select an option (1-4): " WITH NO ADVANCING
-515155     ACCEPT WS-MENU-OPTION
-515155     EXIT.
-515155 PROCESS-OPTION.
-515155     EVALUATE WS-MENU-OPTION
-515155         WHEN 1
-515155             DISPLAY ">>> Opening Customer Management..."
-515155             CALL "CUSTOMER_MANAGEMENT"
-515155         WHEN 2
-515155             DISPLAY ">>> Opening Account Management..."
-515155             CALL "ACCOUNT_MANAGEMENT"
-515155         WHEN 3
-515155             DISPLAY ">>> Opening Transaction Management..."
-515155             CALL "TRANSACTION_MANAGEMENT"
-515155         WHEN 4
-515155             DISPLAY ">>> Exiting program..."
-515155         WHEN OTHER
-515155             DISPLAY "Invalid option. Please try again."
-515155     END-EVALUATE
-515155     EXIT.
-525555
\ No newline at end of file
+909071 IDENTIFICATION DIVISION.
+909071 PROGRAM-ID. MENU_MANAGEMENT.
+909071 AUTHOR. ELYZ.
+529492 ENVIRONMENT DIVISION.
+795053 INPUT-OUTPUT SECTION.
+223028 FILE-CONTROL.
+223028     SELECT NAV-AUDIT-FILE ASSIGN TO "NAVAUDIT.DAT"
+223028         ORGANIZATION IS LINE SEQUENTIAL.
+516274 DATA DIVISION.
+880734 FILE SECTION.
+895720 FD  NAV-AUDIT-FILE.
+326044 01  NAV-AUDIT-RECORD.
+326045     05  NAV-USERNAME          PIC X(20).
+326045     05  NAV-OPTION            PIC 9.
+326045     05  NAV-TIMESTAMP         PIC 9(14).
+875835 WORKING-STORAGE SECTION.
+942407 01  WS-MENU-OPTION        PIC 9 VALUE 0.
+788549 01  WS-DATE-PART          PIC 9(8).
+857317 01  WS-TIME-PART          PIC 9(8).
+882614 01  WS-IDLE-LIMIT-MINS    PIC 9(3) VALUE 5.
+627621 01  WS-LAST-ACTIVITY-SECS PIC 9(9) VALUE 0.
+372545 01  WS-NOW-SECS           PIC 9(9) VALUE 0.
+225444 01  WS-IDLE-ELAPSED-SECS  PIC S9(9) VALUE 0.
+811296 01  WS-SESSION-EXPIRED    PIC X VALUE 'N'.
+418161 01  WS-UP-ROLE            PIC X(10).
+457081 01  WS-REPORT-OPTION      PIC 9 VALUE 0.
+667252 01  WS-TIME-HHMMSS        PIC 9(6).
+138069 01  WS-TIME-HH            PIC 9(2).
+439857 01  WS-TIME-MM            PIC 9(2).
+229282 01  WS-TIME-SS            PIC 9(2).
+807096 01  WS-SECONDS-OF-DAY     PIC 9(5).
+511457 01  WS-XL-PROGRAM-NAME    PIC X(20).
+726645 01  WS-XL-MESSAGE         PIC X(50).
+608214 LINKAGE SECTION.
+813434 01  LS-USERNAME           PIC X(20).
+582622 01  LS-ROLE               PIC X(10).
+916961 01  LS-EXIT-REASON        PIC X.
+863974 PROCEDURE DIVISION USING LS-USERNAME LS-ROLE LS-EXIT-REASON.
+858350 MAIN-PARA.
+858350     CALL "SYSTEM" USING "CLS".
+858350     PERFORM TOUCH-ACTIVITY.
+858350     PERFORM UNTIL WS-MENU-OPTION = 5
+858350         OR WS-SESSION-EXPIRED = 'Y'
+522241         PERFORM DISPLAY-HEADER
+522242         PERFORM DISPLAY-MENU
+522242         PERFORM CHECK-IDLE-TIMEOUT
+522243         IF WS-SESSION-EXPIRED = 'Y'
+522243             DISPLAY "Session timed out due to inactivity."
+682310             DISPLAY "Returning to login..."
+682311         ELSE
+682311             PERFORM LOG-NAVIGATION
+659854             PERFORM PROCESS-OPTION
+659855             PERFORM TOUCH-ACTIVITY
+659855         END-IF
+659855     END-PERFORM.
+659856     IF WS-SESSION-EXPIRED = 'Y'
+369540         MOVE 'T' TO LS-EXIT-REASON
+369540     ELSE
+369541         MOVE 'E' TO LS-EXIT-REASON
+369541     END-IF
+593706     GOBACK.
+498131 DISPLAY-HEADER.
+498131     DISPLAY "+---------------------------------+".
+498131     DISPLAY "|         MENU MANAGEMENT         |".
+498131     DISPLAY "+---------------------------------+".
+498131     EXIT.
+670242 DISPLAY-MENU.
+670242     DISPLAY "+---------------------------------+".
+670242     DISPLAY "| 1. Customer management          |".
+670243     DISPLAY "| 2. Account management           |".
+146935     DISPLAY "| 3. Transaction management       |".
+146935     DISPLAY "| 4. Reports                      |".
+146936     DISPLAY "| 5. Exit program                 |".
+146936     DISPLAY "+---------------------------------+".
+606583     DISPLAY "Select an option (1-5): " WITH NO ADVANCING
+606584     ACCEPT WS-MENU-OPTION
+606584     EXIT.
+994664 GET-SECONDS-OF-DAY.
+994664     ACCEPT WS-TIME-PART FROM TIME
+994664     COMPUTE WS-TIME-HHMMSS = WS-TIME-PART / 100
+994665     COMPUTE WS-TIME-HH = WS-TIME-HHMMSS / 10000
+994665     COMPUTE WS-TIME-MM =
+860563         FUNCTION MOD(WS-TIME-HHMMSS, 10000) / 100
+860564     COMPUTE WS-TIME-SS =
+860564         FUNCTION MOD(WS-TIME-HHMMSS, 100)
+860564     COMPUTE WS-SECONDS-OF-DAY =
+860565         (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS
+900051     EXIT.
+955269 TOUCH-ACTIVITY.
+955269     PERFORM GET-SECONDS-OF-DAY
+955269     MOVE WS-SECONDS-OF-DAY TO WS-LAST-ACTIVITY-SECS
+223395     EXIT.
+154596 CHECK-IDLE-TIMEOUT.
+154596     PERFORM GET-SECONDS-OF-DAY
+154597     MOVE WS-SECONDS-OF-DAY TO WS-NOW-SECS
+154597     COMPUTE WS-IDLE-ELAPSED-SECS =
+154597         WS-NOW-SECS - WS-LAST-ACTIVITY-SECS
+154597     IF WS-IDLE-ELAPSED-SECS > (WS-IDLE-LIMIT-MINS * 60)
+746966         MOVE 'Y' TO WS-SESSION-EXPIRED
+746966     END-IF
+746967     EXIT.
+835496 LOG-NAVIGATION.
+835496     ACCEPT WS-DATE-PART FROM DATE YYYYMMDD
+835496     ACCEPT WS-TIME-PART FROM TIME
+134857     OPEN EXTEND NAV-AUDIT-FILE
+134858     MOVE LS-USERNAME TO NAV-USERNAME
+134859     MOVE WS-MENU-OPTION TO NAV-OPTION
+134859     COMPUTE NAV-TIMESTAMP =
+977130         (WS-DATE-PART * 1000000) + (WS-TIME-PART / 100)
+977130     WRITE NAV-AUDIT-RECORD
+977131     CLOSE NAV-AUDIT-FILE
+977131     EXIT.
+821717 PROCESS-OPTION.
+821717     EVALUATE WS-MENU-OPTION
+821717         WHEN 1
+821717             DISPLAY ">>> Opening Customer Management..."
+852831             CALL "CUSTOMER_MANAGEMENT" USING LS-USERNAME
+852831         WHEN 2
+852832             DISPLAY ">>> Opening Account Management..."
+852832             CALL "ACCOUNT_MANAGEMENT" USING LS-ROLE
+852833         WHEN 3
+734751             MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(LS-ROLE))
+734751                 TO WS-UP-ROLE
+734751             IF WS-UP-ROLE = "SUPERVISOR"
+734751                 DISPLAY ">>> Opening Transaction Management..."
+185983                 CALL "TRANSACTION_MANAGEMENT"
+185984             ELSE
+185985                 DISPLAY "Access denied - supervisor only."
+185986             END-IF
+185986         WHEN 4
+454094             PERFORM REPORTS-MENU
+454095         WHEN 5
+454095             DISPLAY ">>> Exiting program..."
+454095         WHEN OTHER
+612843             DISPLAY "Invalid option. Please try again."
+612843             MOVE "MENU_MANAGEMENT" TO WS-XL-PROGRAM-NAME
+612843             MOVE "Invalid menu option selected" TO WS-XL-MESSAGE
+612844             CALL "EXCEPTION_LOG" USING WS-XL-PROGRAM-NAME
+361875                 LS-USERNAME WS-XL-MESSAGE
+361876     END-EVALUATE
+361876     EXIT.
+103713 REPORTS-MENU.
+103714     MOVE 0 TO WS-REPORT-OPTION
+103715     PERFORM UNTIL WS-REPORT-OPTION = 4
+103715         DISPLAY "+---------------------------------+"
+452039         DISPLAY "|            REPORTS              |"
+452039         DISPLAY "+---------------------------------+"
+452039         DISPLAY "| 1. Customer listing report      |"
+452040         DISPLAY "| 2. Trial balance reconciliation |"
+452040         DISPLAY "| 3. Customer account statements  |"
+394041         DISPLAY "| 4. Back                         |"
+394041         DISPLAY "+---------------------------------+"
+394041         DISPLAY "Select an option (1-4): " WITH NO ADVANCING
+394042         ACCEPT WS-REPORT-OPTION
+504641         EVALUATE WS-REPORT-OPTION
+504641             WHEN 1
+504641                 DISPLAY ">>> Running customer listing report..."
+504642                 CALL "CUSTOMER_LISTING_REPORT"
+326381             WHEN 2
+326381                 DISPLAY ">>> Running trial balance report..."
+326382                 CALL "TRIAL_BALANCE_RECONCILIATION"
+326382             WHEN 3
+691524                 DISPLAY ">>> Running account statements..."
+691524                 CALL "CUSTOMER_STATEMENTS"
+691524             WHEN 4
+719519                 CONTINUE
+719520             WHEN OTHER
+719520                 DISPLAY "Invalid option. Please try again."
+719520         END-EVALUATE
+530039     END-PERFORM
+530039     EXIT.
