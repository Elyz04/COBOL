@@ -0,0 +1,33 @@
+654998 IDENTIFICATION DIVISION.
+654998 PROGRAM-ID. EXCEPTION_LOG.
+654999 AUTHOR. ELYZ.
+638578 ENVIRONMENT DIVISION.
+232658 INPUT-OUTPUT SECTION.
+833022 FILE-CONTROL.
+833022     SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG.DAT"
+833022         ORGANIZATION IS LINE SEQUENTIAL.
+198341 DATA DIVISION.
+623107 FILE SECTION.
+810316 FD  EXCEPTION-LOG-FILE.
+810316     COPY EXCPLOG.
+537908 WORKING-STORAGE SECTION.
+696949 01  WS-DATE-PART          PIC 9(8).
+438572 01  WS-TIME-PART          PIC 9(8).
+351375 LINKAGE SECTION.
+621452 01  LS-PROGRAM-NAME       PIC X(20).
+123298 01  LS-OPERATOR           PIC X(20).
+694677 01  LS-MESSAGE            PIC X(50).
+305768 PROCEDURE DIVISION USING LS-PROGRAM-NAME LS-OPERATOR
+305768         LS-MESSAGE.
+750514 MAIN-PARA.
+750514     ACCEPT WS-DATE-PART FROM DATE YYYYMMDD
+750514     ACCEPT WS-TIME-PART FROM TIME
+220467     OPEN EXTEND EXCEPTION-LOG-FILE
+220467     MOVE LS-PROGRAM-NAME TO XL-PROGRAM-NAME
+220468     MOVE LS-OPERATOR TO XL-OPERATOR
+220468     MOVE LS-MESSAGE TO XL-MESSAGE
+502832     COMPUTE XL-TIMESTAMP =
+502833         (WS-DATE-PART * 1000000) + (WS-TIME-PART / 100)
+502833     WRITE EXCEPTION-LOG-RECORD
+775889     CLOSE EXCEPTION-LOG-FILE
+775890     GOBACK.
