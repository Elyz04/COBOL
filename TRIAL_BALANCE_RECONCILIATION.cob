@@ -0,0 +1,140 @@
+718101 IDENTIFICATION DIVISION.
+718102 PROGRAM-ID. TRIAL_BALANCE_RECONCILIATION.
+718102 AUTHOR. ELYZ.
+224193 ENVIRONMENT DIVISION.
+627704 INPUT-OUTPUT SECTION.
+337032 FILE-CONTROL.
+337033     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST.DAT"
+337033         ORGANIZATION IS INDEXED
+337033         ACCESS MODE IS SEQUENTIAL
+540738         RECORD KEY IS ACCT-NUMBER
+540738         FILE STATUS IS WS-ACCT-FILE-STATUS.
+540738     SELECT TRANSACTION-LEDGER-FILE ASSIGN TO "TRANLOG.DAT"
+540739         ORGANIZATION IS INDEXED
+540739         ACCESS MODE IS DYNAMIC
+185907         RECORD KEY IS TRAN-ID
+185907         ALTERNATE RECORD KEY IS TRAN-ACCT-NUMBER
+185907             WITH DUPLICATES
+185907         FILE STATUS IS WS-TRAN-FILE-STATUS.
+185907     SELECT EXCEPTION-REPORT-FILE ASSIGN TO "TRIALBAL.TXT"
+758414         ORGANIZATION IS LINE SEQUENTIAL.
+474425 DATA DIVISION.
+626086 FILE SECTION.
+146821 FD  ACCOUNT-MASTER-FILE.
+613321 01  ACCOUNT-RECORD.
+613321     05  ACCT-NUMBER             PIC 9(8).
+613321     05  ACCT-CUST-ID            PIC 9(6).
+613321     05  ACCT-TYPE               PIC X(8).
+613322     05  ACCT-BALANCE            PIC S9(9)V99 COMP-3.
+386577     05  ACCT-INT-RATE           PIC S9V9999 COMP-3.
+386578     05  ACCT-STATUS             PIC X VALUE 'O'.
+386579     05  ACCT-OPEN-DATE          PIC 9(8).
+208722 FD  TRANSACTION-LEDGER-FILE.
+636880 01  TRANSACTION-RECORD.
+636881     05  TRAN-ID                 PIC 9(14).
+636881     05  TRAN-ACCT-NUMBER        PIC 9(8).
+673819     05  TRAN-TYPE               PIC X(2).
+673819     05  TRAN-AMOUNT             PIC S9(9)V99 COMP-3.
+673820     05  TRAN-TIMESTAMP          PIC 9(14).
+131144     05  TRAN-BALANCE            PIC S9(9)V99 COMP-3.
+512781 FD  EXCEPTION-REPORT-FILE.
+515864 01  REPORT-LINE             PIC X(80).
+489328 WORKING-STORAGE SECTION.
+702885 01  WS-ACCT-FILE-STATUS     PIC XX VALUE "00".
+501951 01  WS-TRAN-FILE-STATUS     PIC XX VALUE "00".
+883237 01  WS-ACCT-EOF             PIC X VALUE 'N'.
+775725 01  WS-TRAN-EOF             PIC X VALUE 'N'.
+479502 01  WS-MORE-FOR-ACCT        PIC X VALUE 'N'.
+995264 01  WS-EXPECTED-BALANCE     PIC S9(9)V99 COMP-3 VALUE 0.
+231612 01  WS-ACCOUNT-COUNT        PIC 9(6) VALUE 0.
+430768 01  WS-EXCEPTION-COUNT      PIC 9(6) VALUE 0.
+340924 01  WS-RUN-DATE             PIC 9(8).
+577504 01  WS-EXCEPT-LINE.
+577504     05  EL-ACCT-NUMBER          PIC 9(8).
+577504     05  FILLER                  PIC X(2) VALUE SPACES.
+577505     05  EL-STORED-BALANCE       PIC -9(8).99.
+569099     05  FILLER                  PIC X(2) VALUE SPACES.
+569099     05  EL-LEDGER-BALANCE       PIC -9(8).99.
+756559 PROCEDURE DIVISION.
+484992 MAIN-PARA.
+484992     PERFORM OPEN-FILES
+484992     PERFORM UNTIL WS-ACCT-EOF = 'Y'
+916131         READ ACCOUNT-MASTER-FILE NEXT RECORD
+916131             AT END
+916131                 MOVE 'Y' TO WS-ACCT-EOF
+916131             NOT AT END
+916132                 PERFORM RECONCILE-ACCOUNT
+645846         END-READ
+645846     END-PERFORM
+645846     PERFORM PRINT-TRAILER
+645846     PERFORM CLOSE-FILES
+645846     STOP RUN.
+127023 OPEN-FILES.
+127023     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+127024     OPEN INPUT ACCOUNT-MASTER-FILE
+809198     OPEN INPUT TRANSACTION-LEDGER-FILE
+809199     OPEN OUTPUT EXCEPTION-REPORT-FILE
+809200     MOVE SPACES TO REPORT-LINE
+809200     STRING "TRIAL BALANCE RECONCILIATION  RUN DATE: "
+957993         DELIMITED BY SIZE
+957993         WS-RUN-DATE DELIMITED BY SIZE
+957993         INTO REPORT-LINE
+957994     WRITE REPORT-LINE
+957994     MOVE SPACES TO REPORT-LINE
+280499     WRITE REPORT-LINE
+280499     MOVE "ACCT NUMBER  STORED BAL    LEDGER BAL"
+280499         TO REPORT-LINE
+280500     WRITE REPORT-LINE
+280500     EXIT.
+814054 CLOSE-FILES.
+814055     CLOSE ACCOUNT-MASTER-FILE
+814056     CLOSE TRANSACTION-LEDGER-FILE
+814057     CLOSE EXCEPTION-REPORT-FILE
+951903     EXIT.
+662445 RECONCILE-ACCOUNT.
+662445     ADD 1 TO WS-ACCOUNT-COUNT
+662446     PERFORM FOOT-ACCOUNT-LEDGER
+863036     IF WS-EXPECTED-BALANCE NOT = ACCT-BALANCE
+863037         PERFORM WRITE-EXCEPTION
+863037     END-IF
+863038     EXIT.
+895726 FOOT-ACCOUNT-LEDGER.
+895727     MOVE 0 TO WS-EXPECTED-BALANCE
+895727     MOVE ACCT-NUMBER TO TRAN-ACCT-NUMBER
+895727     START TRANSACTION-LEDGER-FILE KEY IS >= TRAN-ACCT-NUMBER
+895727         INVALID KEY
+274786             MOVE 'Y' TO WS-TRAN-EOF
+274786         NOT INVALID KEY
+274787             MOVE 'N' TO WS-TRAN-EOF
+274788     END-START
+884120     MOVE 'Y' TO WS-MORE-FOR-ACCT
+884120     PERFORM UNTIL WS-TRAN-EOF = 'Y' OR WS-MORE-FOR-ACCT = 'N'
+884120         READ TRANSACTION-LEDGER-FILE NEXT RECORD
+905869             AT END
+905869                 MOVE 'Y' TO WS-TRAN-EOF
+905870             NOT AT END
+905871                 IF TRAN-ACCT-NUMBER = ACCT-NUMBER
+905871                     MOVE TRAN-BALANCE TO WS-EXPECTED-BALANCE
+690204                 ELSE
+690205                     MOVE 'N' TO WS-MORE-FOR-ACCT
+690205                 END-IF
+690206         END-READ
+227075     END-PERFORM
+227075     EXIT.
+583011 WRITE-EXCEPTION.
+583011     ADD 1 TO WS-EXCEPTION-COUNT
+583012     MOVE ACCT-NUMBER TO EL-ACCT-NUMBER
+583012     MOVE ACCT-BALANCE TO EL-STORED-BALANCE
+583012     MOVE WS-EXPECTED-BALANCE TO EL-LEDGER-BALANCE
+583013     WRITE REPORT-LINE FROM WS-EXCEPT-LINE
+288873     EXIT.
+544311 PRINT-TRAILER.
+544311     MOVE SPACES TO REPORT-LINE
+544312     WRITE REPORT-LINE
+544313     STRING "ACCOUNTS CHECKED: " DELIMITED BY SIZE
+679368         WS-ACCOUNT-COUNT DELIMITED BY SIZE
+679369         "  EXCEPTIONS: " DELIMITED BY SIZE
+679369         WS-EXCEPTION-COUNT DELIMITED BY SIZE
+679369         INTO REPORT-LINE
+980640     WRITE REPORT-LINE
+980640     EXIT.
