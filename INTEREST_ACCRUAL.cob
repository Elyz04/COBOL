@@ -0,0 +1,77 @@
+307067 IDENTIFICATION DIVISION.
+307067 PROGRAM-ID. INTEREST_ACCRUAL.
+307067 AUTHOR. ELYZ.
+398150 ENVIRONMENT DIVISION.
+361822 INPUT-OUTPUT SECTION.
+154912 FILE-CONTROL.
+154912     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST.DAT"
+154912         ORGANIZATION IS INDEXED
+154912         ACCESS MODE IS DYNAMIC
+257103         RECORD KEY IS ACCT-NUMBER
+257103         FILE STATUS IS WS-ACCT-FILE-STATUS.
+214854 DATA DIVISION.
+575623 FILE SECTION.
+406997 FD  ACCOUNT-MASTER-FILE.
+691595 01  ACCOUNT-RECORD.
+691595     05  ACCT-NUMBER             PIC 9(8).
+691595     05  ACCT-CUST-ID            PIC 9(6).
+691595     05  ACCT-TYPE               PIC X(8).
+268771     05  ACCT-BALANCE            PIC S9(9)V99 COMP-3.
+268771     05  ACCT-INT-RATE           PIC S9V9999 COMP-3.
+268772     05  ACCT-STATUS             PIC X VALUE 'O'.
+268773     05  ACCT-OPEN-DATE          PIC 9(8).
+444697 WORKING-STORAGE SECTION.
+188643 01  WS-ACCT-FILE-STATUS     PIC XX VALUE "00".
+830746 01  WS-EOF-FLAG             PIC X VALUE 'N'.
+857509 01  WS-INTEREST-AMOUNT      PIC S9(9)V99 COMP-3.
+111107 01  WS-MONTHLY-RATE         PIC S9V9(6).
+456446 01  WS-TRAN-TYPE            PIC X(2) VALUE "CR".
+197397 01  WS-NEW-BALANCE          PIC S9(9)V99 COMP-3.
+673262 01  WS-ACCOUNTS-ACCRUED     PIC 9(6) VALUE 0.
+509276 01  WS-ACCOUNTS-SKIPPED     PIC 9(6) VALUE 0.
+735716 PROCEDURE DIVISION.
+877998 MAIN-PARA.
+877998     OPEN I-O ACCOUNT-MASTER-FILE
+877999     IF WS-ACCT-FILE-STATUS NOT = "00"
+877999         DISPLAY "Account master file is not available."
+357199     ELSE
+357199         PERFORM UNTIL WS-EOF-FLAG = 'Y'
+357199             READ ACCOUNT-MASTER-FILE NEXT RECORD
+357199                 AT END
+357199                     MOVE 'Y' TO WS-EOF-FLAG
+430157                 NOT AT END
+430157                     PERFORM ACCRUE-IF-ELIGIBLE
+430157             END-READ
+430157         END-PERFORM
+522409         CLOSE ACCOUNT-MASTER-FILE
+522410         DISPLAY "Accounts accrued: " WS-ACCOUNTS-ACCRUED
+522411         DISPLAY "Accounts skipped: " WS-ACCOUNTS-SKIPPED
+522411     END-IF
+522412     STOP RUN.
+229580 ACCRUE-IF-ELIGIBLE.
+229580     IF ACCT-TYPE = "SAVINGS" AND ACCT-STATUS = 'O'
+229581         AND ACCT-INT-RATE > 0
+229581     PERFORM POST-INTEREST
+229581     ELSE
+516908         ADD 1 TO WS-ACCOUNTS-SKIPPED
+516909     END-IF
+516909     EXIT.
+585328 POST-INTEREST.
+585328     COMPUTE WS-MONTHLY-RATE ROUNDED = ACCT-INT-RATE / 12
+585328     COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+585328         ACCT-BALANCE * WS-MONTHLY-RATE
+585328     IF WS-INTEREST-AMOUNT > 0
+203347         ADD WS-INTEREST-AMOUNT TO ACCT-BALANCE
+203347         REWRITE ACCOUNT-RECORD
+203348             INVALID KEY
+537848                 DISPLAY "Interest post failed for account: "
+537848                     ACCT-NUMBER
+537849             NOT INVALID KEY
+537849                 CALL "POST-TRANSACTION" USING ACCT-NUMBER
+537849                     WS-TRAN-TYPE WS-INTEREST-AMOUNT ACCT-BALANCE
+544725                 ADD 1 TO WS-ACCOUNTS-ACCRUED
+544725         END-REWRITE
+544726     ELSE
+544726         ADD 1 TO WS-ACCOUNTS-SKIPPED
+141723     END-IF
+141723     EXIT.
