@@ -1,45 +1,362 @@
-515155 IDENTIFICATION DIVISION.
-515155 PROGRAM-ID. CUSTOMER_MANAGEMENT.
-515155 AUTHOR. ELYZ.
-515155 DATA DIVISION.
-515155 WORKING-STORAGE SECTION.
-515155 01 WS-MENU-OPTION        PIC 9 VALUE 0.
-515155 PROCEDURE DIVISION.
-515155 MAIN-PARA.
-121212     CALL "SYSTEM" USING "CLS".
-515155     PERFORM UNTIL WS-MENU-OPTION = 4
-515155         PERFORM DISPLAY-HEADER
-515155         PERFORM DISPLAY-MENU
-515155         PERFORM PROCESS-OPTION
-515155     END-PERFORM
-515155     GOBACK.
-515155 DISPLAY-HEADER.
-515155     DISPLAY "+---------------------------------+".
-515155     DISPLAY "|       CUSTOMER MANAGEMENT       |".
-515155     DISPLAY "+---------------------------------+".
-515155     EXIT.
-515155 DISPLAY-MENU.
-515155     DISPLAY "+---------------------------------+".
-515155     DISPLAY "| 1. View customer               |".
-515155     DISPLAY "| 2. Add customer                |".
-515155     DISPLAY "| 3. Edit customer               |".
-515155     DISPLAY "| 4. Go back                     |".
-515155     DISPLAY "+---------------------------------+".
-515155     DISPLAY "Select an option (1-4): " WITH NO ADVANCING
-515155     ACCEPT WS-MENU-OPTION
-515155     EXIT.
-515155 PROCESS-OPTION.
-515155     EVALUATE WS-MENU-OPTION
-515155         WHEN 1
-515155             DISPLAY ">>> Viewing customer list..."
-515155         WHEN 2
-515155             DISPLAY ">>> Adding new customer..."
-515155         WHEN 3
-515155             DISPLAY ">>> Editing customer..."
-515155         WHEN 4
-515155             DISPLAY ">>> Returning to previous menu..."
-515155         WHEN OTHER
-515155             DISPLAY "Invalid option. Please try again."
-515155     END-EVALUATE
-515155     EXIT.
-515155
\ No newline at end of file
+112479 IDENTIFICATION DIVISION.
+112479 PROGRAM-ID. CUSTOMER_MANAGEMENT.
+112479 AUTHOR. ELYZ.
+237603 ENVIRONMENT DIVISION.
+350930 INPUT-OUTPUT SECTION.
+520135 FILE-CONTROL.
+520136     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST.DAT"
+520136         ORGANIZATION IS INDEXED
+520136         ACCESS MODE IS DYNAMIC
+520137         RECORD KEY IS CUST-ID
+452747         FILE STATUS IS WS-CUST-FILE-STATUS.
+452748     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST.DAT"
+452748         ORGANIZATION IS INDEXED
+452748         ACCESS MODE IS SEQUENTIAL
+452748         RECORD KEY IS ACCT-NUMBER
+820752         FILE STATUS IS WS-ACCT-FILE-STATUS.
+820753     SELECT CUSTOMER-HISTORY-FILE ASSIGN TO "CUSTHIST.DAT"
+820753         ORGANIZATION IS LINE SEQUENTIAL.
+449996 DATA DIVISION.
+200058 FILE SECTION.
+612720 FD  CUSTOMER-MASTER-FILE.
+612720     COPY CUSTREC.
+741486 FD  ACCOUNT-MASTER-FILE.
+958274 01  ACCOUNT-RECORD.
+958275     05  ACCT-NUMBER             PIC 9(8).
+958275     05  ACCT-CUST-ID            PIC 9(6).
+267620     05  ACCT-TYPE               PIC X(8).
+267621     05  ACCT-BALANCE            PIC S9(9)V99 COMP-3.
+267621     05  ACCT-INT-RATE           PIC S9V9999 COMP-3.
+267621     05  ACCT-STATUS             PIC X VALUE 'O'.
+585405     05  ACCT-OPEN-DATE          PIC 9(8).
+314982 FD  CUSTOMER-HISTORY-FILE.
+743859 01  CUST-HISTORY-RECORD.
+743860     05  CH-CUST-ID              PIC 9(6).
+743861     05  CH-FIELD-NAME           PIC X(15).
+809951     05  CH-OLD-VALUE            PIC X(30).
+809952     05  CH-NEW-VALUE            PIC X(30).
+809952     05  CH-OPERATOR             PIC X(20).
+485766     05  CH-TIMESTAMP            PIC 9(14).
+257519 WORKING-STORAGE SECTION.
+742566 01  WS-MENU-OPTION          PIC 9 VALUE 0.
+446957 01  WS-CUST-FILE-STATUS     PIC XX VALUE "00".
+706252 01  WS-EOF-FLAG             PIC X VALUE 'N'.
+190396 01  WS-RECORD-FOUND         PIC X VALUE 'N'.
+284724 01  WS-SEARCH-KEY           PIC X(20).
+235286 01  WS-UP-KEY                PIC X(20).
+843981 01  WS-UP-FIRST              PIC X(15).
+156822 01  WS-UP-LAST               PIC X(20).
+616148 01  WS-KEY-LEN               PIC 9(2).
+486894 01  WS-FIRST-CMP-LEN         PIC 9(2).
+198237 01  WS-LAST-CMP-LEN          PIC 9(2).
+133842 01  WS-MATCH                 PIC X VALUE 'N'.
+820403 01  WS-PAGE-COUNT            PIC 9(2) VALUE 0.
+268987 01  WS-PAGE-SIZE             PIC 9(2) VALUE 5.
+173364 01  WS-CONTINUE-FLG          PIC X.
+633839 01  WS-OLD-FIRST-NAME        PIC X(15).
+182750 01  WS-OLD-LAST-NAME         PIC X(20).
+565993 01  WS-OLD-ADDRESS           PIC X(30).
+171538 01  WS-OLD-PHONE             PIC X(12).
+178197 01  WS-DATE-PART             PIC 9(8).
+512513 01  WS-TIME-PART             PIC 9(8).
+803903 01  WS-NEW-CUST-ID           PIC 9(6).
+235799 01  WS-NEW-FIRST-NAME        PIC X(15).
+977325 01  WS-NEW-LAST-NAME         PIC X(20).
+153799 01  WS-NEW-SSN               PIC 9(9).
+668172 01  WS-NEW-ADDRESS           PIC X(30).
+230133 01  WS-NEW-PHONE             PIC X(12).
+997528 01  WS-DUP-FOUND             PIC X VALUE 'N'.
+728440 01  WS-CONFIRM-FLG           PIC X.
+228180 01  WS-UP-CUR-FIRST          PIC X(15).
+466698 01  WS-UP-CUR-LAST           PIC X(20).
+502753 01  WS-ACCT-FILE-STATUS      PIC XX VALUE "00".
+222907 01  WS-ACCT-EOF              PIC X VALUE 'N'.
+816840 01  WS-ACCT-OPENED           PIC X VALUE 'N'.
+903023 01  WS-XL-PROGRAM-NAME       PIC X(20).
+499036 01  WS-XL-MESSAGE            PIC X(50).
+289793 LINKAGE SECTION.
+819322 01  LS-USERNAME              PIC X(20).
+968282 PROCEDURE DIVISION USING LS-USERNAME.
+296015 MAIN-PARA.
+296015     CALL "SYSTEM" USING "CLS".
+296016     PERFORM UNTIL WS-MENU-OPTION = 4
+578121         PERFORM DISPLAY-HEADER
+578122         PERFORM DISPLAY-MENU
+578122         PERFORM PROCESS-OPTION
+578123     END-PERFORM
+977553     GOBACK.
+625053 DISPLAY-HEADER.
+625054     DISPLAY "+---------------------------------+".
+625054     DISPLAY "|       CUSTOMER MANAGEMENT       |".
+620450     DISPLAY "+---------------------------------+".
+620451     EXIT.
+781441 DISPLAY-MENU.
+781441     DISPLAY "+---------------------------------+".
+781441     DISPLAY "| 1. View customer               |".
+781441     DISPLAY "| 2. Add customer                |".
+781441     DISPLAY "| 3. Edit customer               |".
+273658     DISPLAY "| 4. Go back                     |".
+273659     DISPLAY "+---------------------------------+".
+273659     DISPLAY "Select an option (1-4): " WITH NO ADVANCING
+273660     ACCEPT WS-MENU-OPTION
+486378     EXIT.
+581908 PROCESS-OPTION.
+581908     EVALUATE WS-MENU-OPTION
+581909         WHEN 1
+581909             PERFORM VIEW-CUSTOMERS
+888855         WHEN 2
+888855             PERFORM ADD-CUSTOMER
+888855         WHEN 3
+115601             PERFORM EDIT-CUSTOMER
+115601         WHEN 4
+115601             DISPLAY ">>> Returning to previous menu..."
+115602         WHEN OTHER
+964635             DISPLAY "Invalid option. Please try again."
+964636             MOVE "CUSTOMER_MANAGEMENT" TO WS-XL-PROGRAM-NAME
+964637             MOVE "Invalid menu option selected" TO WS-XL-MESSAGE
+964638             CALL "EXCEPTION_LOG" USING WS-XL-PROGRAM-NAME
+209354                 LS-USERNAME WS-XL-MESSAGE
+209354     END-EVALUATE
+209355     EXIT.
+842581 OPEN-CUSTOMER-IO.
+842582     OPEN I-O CUSTOMER-MASTER-FILE
+842582     IF WS-CUST-FILE-STATUS = "35"
+842582         OPEN OUTPUT CUSTOMER-MASTER-FILE
+842582         CLOSE CUSTOMER-MASTER-FILE
+787098         OPEN I-O CUSTOMER-MASTER-FILE
+787098     END-IF
+787098     EXIT.
+375413 VIEW-CUSTOMERS.
+375413     PERFORM OPEN-CUSTOMER-IO
+375414     DISPLAY "Search by customer ID or partial name"
+375414     DISPLAY "(leave blank to list all): " WITH NO ADVANCING
+375414     ACCEPT WS-SEARCH-KEY
+167132     MOVE 0 TO WS-PAGE-COUNT
+167132     MOVE 'N' TO WS-EOF-FLAG
+167132     DISPLAY "ID     NAME                 PHONE        STATUS"
+167132     PERFORM UNTIL WS-EOF-FLAG = 'Y'
+763272         READ CUSTOMER-MASTER-FILE NEXT RECORD
+763273             AT END
+763274                 MOVE 'Y' TO WS-EOF-FLAG
+763274             NOT AT END
+763275                 PERFORM DISPLAY-IF-MATCH
+763276         END-READ
+350395     END-PERFORM
+350395     CLOSE CUSTOMER-MASTER-FILE
+350395     EXIT.
+913641 DISPLAY-IF-MATCH.
+913642     PERFORM CHECK-SEARCH-MATCH
+913642     IF WS-MATCH = 'Y'
+913642         DISPLAY CUST-ID " " CUST-FIRST-NAME " "
+923269         DISPLAY CUST-LAST-NAME " " CUST-PHONE
+923269         DISPLAY "       " CUST-STATUS
+923270         PERFORM DISPLAY-LINKED-ACCOUNTS
+923270         ADD 1 TO WS-PAGE-COUNT
+263167         IF WS-PAGE-COUNT >= WS-PAGE-SIZE
+263168             PERFORM PROMPT-MORE
+263169         END-IF
+178854     END-IF
+178855     EXIT.
+305376 PROMPT-MORE.
+305376     DISPLAY "More? Enter=continue, Q=stop: " WITH NO ADVANCING
+305376     ACCEPT WS-CONTINUE-FLG
+305376     MOVE 0 TO WS-PAGE-COUNT
+425867     IF WS-CONTINUE-FLG = 'Q' OR 'q'
+425868         MOVE 'Y' TO WS-EOF-FLAG
+425869     END-IF
+425869     EXIT.
+217895 DISPLAY-LINKED-ACCOUNTS.
+217895     MOVE 'N' TO WS-ACCT-EOF
+217896     MOVE 'N' TO WS-ACCT-OPENED
+666636     OPEN INPUT ACCOUNT-MASTER-FILE
+666637     IF WS-ACCT-FILE-STATUS = "00"
+666637         MOVE 'Y' TO WS-ACCT-OPENED
+666637     ELSE
+666637         MOVE 'Y' TO WS-ACCT-EOF
+380263     END-IF
+380263     PERFORM UNTIL WS-ACCT-EOF = 'Y'
+380263         READ ACCOUNT-MASTER-FILE NEXT RECORD
+380263             AT END
+148032                 MOVE 'Y' TO WS-ACCT-EOF
+148033             NOT AT END
+148034                 IF ACCT-CUST-ID = CUST-ID
+652008                     DISPLAY "       Acct " ACCT-NUMBER
+652008                         " Bal " ACCT-BALANCE
+652008                 END-IF
+840263         END-READ
+840263     END-PERFORM
+840263     IF WS-ACCT-OPENED = 'Y'
+840263         CLOSE ACCOUNT-MASTER-FILE
+840263     END-IF
+840263     EXIT.
+651208 CHECK-SEARCH-MATCH.
+651209     MOVE 'N' TO WS-MATCH
+651210     IF FUNCTION TRIM(WS-SEARCH-KEY) = SPACES
+651210         MOVE 'Y' TO WS-MATCH
+655315     END-IF
+655316     IF WS-MATCH = 'N' AND FUNCTION TRIM(WS-SEARCH-KEY) IS NUMERIC
+655316         IF FUNCTION NUMVAL(WS-SEARCH-KEY) = CUST-ID
+655317             MOVE 'Y' TO WS-MATCH
+655317         END-IF
+655317     END-IF
+880214     IF WS-MATCH = 'N'
+880214         AND FUNCTION TRIM(WS-SEARCH-KEY) NOT NUMERIC
+880214         PERFORM MATCH-BY-NAME
+880215     END-IF
+294173     EXIT.
+913580 MATCH-BY-NAME.
+913581     MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-KEY))
+913581         TO WS-KEY-LEN
+913582     MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-KEY))
+913583         TO WS-UP-KEY
+826004     MOVE FUNCTION UPPER-CASE(CUST-FIRST-NAME) TO WS-UP-FIRST
+826004     MOVE FUNCTION UPPER-CASE(CUST-LAST-NAME) TO WS-UP-LAST
+826004     MOVE FUNCTION MIN(WS-KEY-LEN 15) TO WS-FIRST-CMP-LEN
+826004     MOVE FUNCTION MIN(WS-KEY-LEN 20) TO WS-LAST-CMP-LEN
+826004     IF WS-UP-FIRST(1:WS-FIRST-CMP-LEN) =
+826004         WS-UP-KEY(1:WS-FIRST-CMP-LEN)
+439925         OR WS-UP-LAST(1:WS-LAST-CMP-LEN) =
+439925             WS-UP-KEY(1:WS-LAST-CMP-LEN)
+439925         MOVE 'Y' TO WS-MATCH
+439925     END-IF
+439926     EXIT.
+484019 ADD-CUSTOMER.
+484020     PERFORM OPEN-CUSTOMER-IO
+484020     DISPLAY "Enter new customer ID: " WITH NO ADVANCING
+484020     ACCEPT WS-NEW-CUST-ID
+484020     DISPLAY "Enter first name: " WITH NO ADVANCING
+831239     ACCEPT WS-NEW-FIRST-NAME
+831239     DISPLAY "Enter last name: " WITH NO ADVANCING
+831239     ACCEPT WS-NEW-LAST-NAME
+831239     DISPLAY "Enter SSN: " WITH NO ADVANCING
+831239     ACCEPT WS-NEW-SSN
+885389     DISPLAY "Enter address: " WITH NO ADVANCING
+885390     ACCEPT WS-NEW-ADDRESS
+885390     DISPLAY "Enter phone: " WITH NO ADVANCING
+653832     ACCEPT WS-NEW-PHONE
+653832     PERFORM CHECK-DUPLICATE-CUSTOMER
+653832     MOVE 'Y' TO WS-CONFIRM-FLG
+653832     IF WS-DUP-FOUND = 'Y'
+296980         DISPLAY "Possible duplicate (SSN or name). Add anyway?"
+296980         DISPLAY "Enter Y to continue, any other key to cancel: "
+296981             WITH NO ADVANCING
+296981         ACCEPT WS-CONFIRM-FLG
+296982     END-IF
+209553     IF WS-CONFIRM-FLG = 'Y' OR 'y'
+209553         MOVE WS-NEW-CUST-ID TO CUST-ID
+209553         MOVE WS-NEW-FIRST-NAME TO CUST-FIRST-NAME
+209554         MOVE WS-NEW-LAST-NAME TO CUST-LAST-NAME
+662331         MOVE WS-NEW-SSN TO CUST-SSN
+662332         MOVE WS-NEW-ADDRESS TO CUST-ADDRESS
+662333         MOVE WS-NEW-PHONE TO CUST-PHONE
+662334         MOVE 'A' TO CUST-STATUS
+662334         WRITE CUSTOMER-RECORD
+662334             INVALID KEY
+299877                 DISPLAY "Customer ID already exists."
+299877                 DISPLAY "Add cancelled."
+299877             NOT INVALID KEY
+299877                 DISPLAY ">>> Customer added."
+963795         END-WRITE
+963796     ELSE
+963797         DISPLAY ">>> Add cancelled."
+963797     END-IF
+963797     CLOSE CUSTOMER-MASTER-FILE
+767421     EXIT.
+207739 CHECK-DUPLICATE-CUSTOMER.
+207739     MOVE 'N' TO WS-DUP-FOUND
+207740     MOVE 'N' TO WS-EOF-FLAG
+207741     MOVE FUNCTION UPPER-CASE(WS-NEW-FIRST-NAME) TO WS-UP-FIRST
+320476     MOVE FUNCTION UPPER-CASE(WS-NEW-LAST-NAME) TO WS-UP-LAST
+320476     PERFORM UNTIL WS-EOF-FLAG = 'Y'
+320477         READ CUSTOMER-MASTER-FILE NEXT RECORD
+320477             AT END
+233344                 MOVE 'Y' TO WS-EOF-FLAG
+233344             NOT AT END
+233344                 MOVE FUNCTION UPPER-CASE(CUST-FIRST-NAME)
+416706                     TO WS-UP-CUR-FIRST
+416707                 MOVE FUNCTION UPPER-CASE(CUST-LAST-NAME)
+416708                     TO WS-UP-CUR-LAST
+416708                 IF CUST-SSN = WS-NEW-SSN
+416708                     MOVE 'Y' TO WS-DUP-FOUND
+416709                 END-IF
+981553                 IF WS-UP-CUR-FIRST = WS-UP-FIRST
+981553                     AND WS-UP-CUR-LAST = WS-UP-LAST
+981554                     MOVE 'Y' TO WS-DUP-FOUND
+469848                 END-IF
+469848         END-READ
+469848     END-PERFORM
+469849     EXIT.
+581758 EDIT-CUSTOMER.
+581758     PERFORM OPEN-CUSTOMER-IO
+581759     MOVE 'N' TO WS-RECORD-FOUND
+581759     DISPLAY "Enter customer ID to edit: " WITH NO ADVANCING
+390395     ACCEPT CUST-ID
+390395     READ CUSTOMER-MASTER-FILE
+390395         INVALID KEY
+390396             DISPLAY "Customer not found."
+390397         NOT INVALID KEY
+390397             MOVE 'Y' TO WS-RECORD-FOUND
+827133     END-READ
+827133     IF WS-RECORD-FOUND = 'Y'
+827133         MOVE CUST-FIRST-NAME TO WS-OLD-FIRST-NAME
+811767         MOVE CUST-LAST-NAME TO WS-OLD-LAST-NAME
+811767         MOVE CUST-ADDRESS TO WS-OLD-ADDRESS
+811768         MOVE CUST-PHONE TO WS-OLD-PHONE
+811769         DISPLAY "Current name : " CUST-FIRST-NAME
+811769         DISPLAY "             : " CUST-LAST-NAME
+420094         DISPLAY "Current phone: " CUST-PHONE
+420094         DISPLAY "Enter new first name: " WITH NO ADVANCING
+420094         ACCEPT CUST-FIRST-NAME
+971627         DISPLAY "Enter new last name: " WITH NO ADVANCING
+971628         ACCEPT CUST-LAST-NAME
+971628         DISPLAY "Enter new address: " WITH NO ADVANCING
+971628         ACCEPT CUST-ADDRESS
+350500         DISPLAY "Enter new phone: " WITH NO ADVANCING
+350501         ACCEPT CUST-PHONE
+350501         REWRITE CUSTOMER-RECORD
+350501             INVALID KEY
+350501                 DISPLAY "Update failed."
+441505             NOT INVALID KEY
+441506                 DISPLAY ">>> Customer updated."
+441507                 PERFORM LOG-CUSTOMER-CHANGES
+441507         END-REWRITE
+441507     END-IF
+268198     CLOSE CUSTOMER-MASTER-FILE
+268198     EXIT.
+350061 LOG-CUSTOMER-CHANGES.
+350061     IF WS-OLD-FIRST-NAME NOT = CUST-FIRST-NAME
+350061         MOVE "FIRST-NAME" TO CH-FIELD-NAME
+887090         MOVE WS-OLD-FIRST-NAME TO CH-OLD-VALUE
+887090         MOVE CUST-FIRST-NAME TO CH-NEW-VALUE
+887090         PERFORM WRITE-HISTORY-RECORD
+887091     END-IF
+397519     IF WS-OLD-LAST-NAME NOT = CUST-LAST-NAME
+397520         MOVE "LAST-NAME" TO CH-FIELD-NAME
+397520         MOVE WS-OLD-LAST-NAME TO CH-OLD-VALUE
+397520         MOVE CUST-LAST-NAME TO CH-NEW-VALUE
+397521         PERFORM WRITE-HISTORY-RECORD
+385377     END-IF
+385377     IF WS-OLD-ADDRESS NOT = CUST-ADDRESS
+385378         MOVE "ADDRESS" TO CH-FIELD-NAME
+385378         MOVE WS-OLD-ADDRESS TO CH-OLD-VALUE
+385378         MOVE CUST-ADDRESS TO CH-NEW-VALUE
+708917         PERFORM WRITE-HISTORY-RECORD
+708917     END-IF
+708917     IF WS-OLD-PHONE NOT = CUST-PHONE
+840199         MOVE "PHONE" TO CH-FIELD-NAME
+840200         MOVE WS-OLD-PHONE TO CH-OLD-VALUE
+840200         MOVE CUST-PHONE TO CH-NEW-VALUE
+997112         PERFORM WRITE-HISTORY-RECORD
+997112     END-IF
+997112     EXIT.
+747595 WRITE-HISTORY-RECORD.
+747595     ACCEPT WS-DATE-PART FROM DATE YYYYMMDD
+747595     ACCEPT WS-TIME-PART FROM TIME
+682560     MOVE CUST-ID TO CH-CUST-ID
+682560     MOVE LS-USERNAME TO CH-OPERATOR
+682560     COMPUTE CH-TIMESTAMP =
+682560         (WS-DATE-PART * 1000000) + (WS-TIME-PART / 100)
+682561     OPEN EXTEND CUSTOMER-HISTORY-FILE
+682561     WRITE CUST-HISTORY-RECORD
+875322     CLOSE CUSTOMER-HISTORY-FILE
+875322     EXIT.
