@@ -0,0 +1,195 @@
+677472 IDENTIFICATION DIVISION.
+677473 PROGRAM-ID. CUSTOMER_STATEMENTS.
+677473 AUTHOR. ELYZ.
+117677 ENVIRONMENT DIVISION.
+893449 INPUT-OUTPUT SECTION.
+504476 FILE-CONTROL.
+504476     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST.DAT"
+504477         ORGANIZATION IS INDEXED
+504478         ACCESS MODE IS SEQUENTIAL
+504479         RECORD KEY IS CUST-ID
+504479         FILE STATUS IS WS-CUST-FILE-STATUS.
+332579     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST.DAT"
+332580         ORGANIZATION IS INDEXED
+332580         ACCESS MODE IS DYNAMIC
+379563         RECORD KEY IS ACCT-NUMBER
+379563         FILE STATUS IS WS-ACCT-FILE-STATUS.
+379563     SELECT TRANSACTION-LEDGER-FILE ASSIGN TO "TRANLOG.DAT"
+379564         ORGANIZATION IS INDEXED
+379564         ACCESS MODE IS DYNAMIC
+909428         RECORD KEY IS TRAN-ID
+909428         ALTERNATE RECORD KEY IS TRAN-ACCT-NUMBER
+909429             WITH DUPLICATES
+909429         FILE STATUS IS WS-TRAN-FILE-STATUS.
+909429     SELECT STATEMENT-FILE ASSIGN TO "STATEMTS.TXT"
+171564         ORGANIZATION IS LINE SEQUENTIAL.
+341098 DATA DIVISION.
+780647 FILE SECTION.
+414910 FD  CUSTOMER-MASTER-FILE.
+414910     COPY CUSTREC.
+284056 FD  ACCOUNT-MASTER-FILE.
+339010 01  ACCOUNT-RECORD.
+339011     05  ACCT-NUMBER             PIC 9(8).
+339012     05  ACCT-CUST-ID            PIC 9(6).
+339013     05  ACCT-TYPE               PIC X(8).
+339013     05  ACCT-BALANCE            PIC S9(9)V99 COMP-3.
+559471     05  ACCT-INT-RATE           PIC S9V9999 COMP-3.
+559471     05  ACCT-STATUS             PIC X VALUE 'O'.
+559471     05  ACCT-OPEN-DATE          PIC 9(8).
+743935 FD  TRANSACTION-LEDGER-FILE.
+909204 01  TRANSACTION-RECORD.
+909204     05  TRAN-ID                 PIC 9(14).
+909204     05  TRAN-ACCT-NUMBER        PIC 9(8).
+909204     05  TRAN-TYPE               PIC X(2).
+440013     05  TRAN-AMOUNT             PIC S9(9)V99 COMP-3.
+440013     05  TRAN-TIMESTAMP          PIC 9(14).
+440013     05  TRAN-BALANCE            PIC S9(9)V99 COMP-3.
+776496 FD  STATEMENT-FILE.
+624455 01  STATEMENT-LINE          PIC X(80).
+692920 WORKING-STORAGE SECTION.
+347354 01  WS-CUST-FILE-STATUS     PIC XX VALUE "00".
+991845 01  WS-ACCT-FILE-STATUS     PIC XX VALUE "00".
+212559 01  WS-TRAN-FILE-STATUS     PIC XX VALUE "00".
+853409 01  WS-CUST-EOF             PIC X VALUE 'N'.
+971392 01  WS-ACCT-EOF             PIC X VALUE 'N'.
+634203 01  WS-TRAN-EOF             PIC X VALUE 'N'.
+813797 01  WS-MORE-FOR-ACCT        PIC X VALUE 'N'.
+752656 01  WS-FIRST-TRAN-FLAG      PIC X VALUE 'Y'.
+839306 01  WS-OPENING-BALANCE      PIC S9(9)V99 COMP-3 VALUE 0.
+202258 01  WS-STATEMENT-COUNT      PIC 9(6) VALUE 0.
+589992 01  WS-RUN-DATE             PIC 9(8).
+866437 01  WS-AMOUNT-DISP          PIC -9(8).99.
+719596 01  WS-BALANCE-DISP         PIC -9(8).99.
+809562 01  WS-OPENING-DISP         PIC -9(8).99.
+165695 01  WS-CLOSING-DISP         PIC -9(8).99.
+838990 PROCEDURE DIVISION.
+326267 MAIN-PARA.
+326267     PERFORM OPEN-FILES
+326267     PERFORM UNTIL WS-CUST-EOF = 'Y'
+679106         READ CUSTOMER-MASTER-FILE NEXT RECORD
+679106             AT END
+679106                 MOVE 'Y' TO WS-CUST-EOF
+679107             NOT AT END
+595623                 PERFORM PRINT-CUSTOMER-STATEMENTS
+595623         END-READ
+595623     END-PERFORM
+595623     PERFORM CLOSE-FILES
+834705     DISPLAY "Statements printed: " WS-STATEMENT-COUNT
+834705     STOP RUN.
+780862 OPEN-FILES.
+780862     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+780862     OPEN INPUT CUSTOMER-MASTER-FILE
+780862     OPEN INPUT TRANSACTION-LEDGER-FILE
+780862     OPEN OUTPUT STATEMENT-FILE
+142860     EXIT.
+755525 CLOSE-FILES.
+755526     CLOSE CUSTOMER-MASTER-FILE
+755526     CLOSE TRANSACTION-LEDGER-FILE
+801853     CLOSE STATEMENT-FILE
+801853     EXIT.
+894941 PRINT-CUSTOMER-STATEMENTS.
+894941     MOVE 'N' TO WS-ACCT-EOF
+894941     OPEN INPUT ACCOUNT-MASTER-FILE
+894941     PERFORM UNTIL WS-ACCT-EOF = 'Y'
+894942         READ ACCOUNT-MASTER-FILE NEXT RECORD
+938984             AT END
+938985                 MOVE 'Y' TO WS-ACCT-EOF
+938985             NOT AT END
+938985                 IF ACCT-CUST-ID = CUST-ID
+165410                     PERFORM PRINT-ACCOUNT-STATEMENT
+165410                 END-IF
+165411         END-READ
+165412     END-PERFORM
+148406     CLOSE ACCOUNT-MASTER-FILE
+148406     MOVE 'N' TO WS-ACCT-EOF
+148406     EXIT.
+510404 PRINT-ACCOUNT-STATEMENT.
+510405     ADD 1 TO WS-STATEMENT-COUNT
+510405     PERFORM PRINT-STATEMENT-HEADER
+510406     PERFORM PRINT-STATEMENT-TRANSACTIONS
+510407     PERFORM PRINT-STATEMENT-TRAILER
+277504     EXIT.
+880592 PRINT-STATEMENT-HEADER.
+880592     MOVE SPACES TO STATEMENT-LINE
+880593     WRITE STATEMENT-LINE
+880593     STRING "STATEMENT  RUN DATE: " DELIMITED BY SIZE
+880593         WS-RUN-DATE DELIMITED BY SIZE
+880594         INTO STATEMENT-LINE
+222851     WRITE STATEMENT-LINE
+222851     STRING "CUSTOMER: " DELIMITED BY SIZE
+222852         CUST-ID DELIMITED BY SIZE
+222852         " " DELIMITED BY SIZE
+294138         CUST-FIRST-NAME DELIMITED BY SIZE
+294138         " " DELIMITED BY SIZE
+294139         CUST-LAST-NAME DELIMITED BY SIZE
+294139         INTO STATEMENT-LINE
+432976     WRITE STATEMENT-LINE
+432976     STRING "ACCOUNT: " DELIMITED BY SIZE
+432977         ACCT-NUMBER DELIMITED BY SIZE
+432977         " TYPE: " DELIMITED BY SIZE
+432977         ACCT-TYPE DELIMITED BY SIZE
+432978         INTO STATEMENT-LINE
+764105     WRITE STATEMENT-LINE
+764106     EXIT.
+455574 PRINT-STATEMENT-TRANSACTIONS.
+455575     MOVE 'Y' TO WS-FIRST-TRAN-FLAG
+455575     MOVE ACCT-BALANCE TO WS-OPENING-BALANCE
+455575     MOVE ACCT-NUMBER TO TRAN-ACCT-NUMBER
+601477     START TRANSACTION-LEDGER-FILE KEY IS >= TRAN-ACCT-NUMBER
+601477         INVALID KEY
+601477             MOVE 'Y' TO WS-TRAN-EOF
+601478         NOT INVALID KEY
+601479             MOVE 'N' TO WS-TRAN-EOF
+885178     END-START
+885178     MOVE 'Y' TO WS-MORE-FOR-ACCT
+885178     PERFORM UNTIL WS-TRAN-EOF = 'Y' OR WS-MORE-FOR-ACCT = 'N'
+885178         READ TRANSACTION-LEDGER-FILE NEXT RECORD
+885178             AT END
+178590                 MOVE 'Y' TO WS-TRAN-EOF
+178591             NOT AT END
+178591                 IF TRAN-ACCT-NUMBER NOT = ACCT-NUMBER
+178591                     MOVE 'N' TO WS-MORE-FOR-ACCT
+178592                 ELSE
+178592                     PERFORM PRINT-STATEMENT-DETAIL-LINE
+209722                 END-IF
+209722         END-READ
+209722     END-PERFORM
+209722     EXIT.
+781030 PRINT-STATEMENT-DETAIL-LINE.
+781031     IF WS-FIRST-TRAN-FLAG = 'Y'
+781031         IF TRAN-TYPE = "CR"
+781031             COMPUTE WS-OPENING-BALANCE =
+781032                 TRAN-BALANCE - TRAN-AMOUNT
+781033         ELSE
+238457             COMPUTE WS-OPENING-BALANCE =
+238458                 TRAN-BALANCE + TRAN-AMOUNT
+238458         END-IF
+238458         MOVE 'N' TO WS-FIRST-TRAN-FLAG
+392149     END-IF
+392149     MOVE TRAN-AMOUNT TO WS-AMOUNT-DISP
+392149     MOVE TRAN-BALANCE TO WS-BALANCE-DISP
+496939     MOVE SPACES TO STATEMENT-LINE
+496940     STRING "  " DELIMITED BY SIZE
+496940         TRAN-TIMESTAMP DELIMITED BY SIZE
+496940         " " DELIMITED BY SIZE
+820448         TRAN-TYPE DELIMITED BY SIZE
+820448         " " DELIMITED BY SIZE
+820449         WS-AMOUNT-DISP DELIMITED BY SIZE
+820449         " BAL " DELIMITED BY SIZE
+820449         WS-BALANCE-DISP DELIMITED BY SIZE
+923839         INTO STATEMENT-LINE
+923839     WRITE STATEMENT-LINE
+923840     EXIT.
+110635 PRINT-STATEMENT-TRAILER.
+110635     MOVE WS-OPENING-BALANCE TO WS-OPENING-DISP
+110636     MOVE ACCT-BALANCE TO WS-CLOSING-DISP
+110636     MOVE SPACES TO STATEMENT-LINE
+110637     STRING "  OPENING BALANCE: " DELIMITED BY SIZE
+110637         WS-OPENING-DISP DELIMITED BY SIZE
+169057         "  CLOSING BALANCE: " DELIMITED BY SIZE
+169057         WS-CLOSING-DISP DELIMITED BY SIZE
+169058         INTO STATEMENT-LINE
+169059     WRITE STATEMENT-LINE
+169059     MOVE SPACES TO STATEMENT-LINE
+646215     WRITE STATEMENT-LINE
+646215     EXIT.
