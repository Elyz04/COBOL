@@ -0,0 +1,15 @@
+//CUSTRPTJ JOB (ACCTG),'CUST LISTING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly customer listing report.                             *
+//* Reads CUSTMAST.DAT and produces CUSTRPT.TXT, sorted by        *
+//* customer ID, with page headers/breaks and a trailing count.   *
+//*--------------------------------------------------------------*
+//RUNRPT   EXEC PGM=CUSTOMER_LISTING_REPORT
+//STEPLIB  DD   DSN=PROD.BANKSYS.LOADLIB,DISP=SHR
+//CUSTMAST DD   DSN=PROD.BANKSYS.CUSTMAST,DISP=SHR
+//CUSTRPT  DD   DSN=PROD.BANKSYS.CUSTRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
