@@ -0,0 +1,16 @@
+//CUSTSTMJ JOB (ACCTG),'CUSTOMER STATEMENTS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Monthly customer account statement run.                        *
+//* Combines CUSTMAST, ACCTMAST and TRANLOG into one printable     *
+//* statement per account held by each customer.                   *
+//*--------------------------------------------------------------*
+//RUNSTMT  EXEC PGM=CUSTOMER_STATEMENTS
+//STEPLIB  DD   DSN=PROD.BANKSYS.LOADLIB,DISP=SHR
+//CUSTMAST DD   DSN=PROD.BANKSYS.CUSTMAST,DISP=SHR
+//ACCTMAST DD   DSN=PROD.BANKSYS.ACCTMAST,DISP=SHR
+//TRANLOG  DD   DSN=PROD.BANKSYS.TRANLOG,DISP=SHR
+//STATEMTS DD   DSN=PROD.BANKSYS.STATEMTS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
