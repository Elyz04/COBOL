@@ -0,0 +1,12 @@
+//INTACCRJ JOB (ACCTG),'INTEREST ACCRUAL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Month-end interest accrual for savings accounts.               *
+//* Posts accrued interest through TRANSACTION_MANAGEMENT's ledger *
+//* and updates ACCTMAST.DAT balances.                             *
+//*--------------------------------------------------------------*
+//RUNACCR  EXEC PGM=INTEREST_ACCRUAL
+//STEPLIB  DD   DSN=PROD.BANKSYS.LOADLIB,DISP=SHR
+//ACCTMAST DD   DSN=PROD.BANKSYS.ACCTMAST,DISP=SHR
+//TRANLOG  DD   DSN=PROD.BANKSYS.TRANLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
