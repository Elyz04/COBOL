@@ -0,0 +1,16 @@
+//TRIALBLJ JOB (ACCTG),'TRIAL BALANCE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* End-of-day trial balance reconciliation.                      *
+//* Foots TRANLOG.DAT postings against ACCTMAST.DAT balances and  *
+//* writes an exceptions report for any account that disagrees.   *
+//*--------------------------------------------------------------*
+//RUNRECON EXEC PGM=TRIAL_BALANCE_RECONCILIATION
+//STEPLIB  DD   DSN=PROD.BANKSYS.LOADLIB,DISP=SHR
+//ACCTMAST DD   DSN=PROD.BANKSYS.ACCTMAST,DISP=SHR
+//TRANLOG  DD   DSN=PROD.BANKSYS.TRANLOG,DISP=SHR
+//TRIALBAL DD   DSN=PROD.BANKSYS.TRIALBAL,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
