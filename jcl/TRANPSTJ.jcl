@@ -0,0 +1,18 @@
+//TRANPSTJ JOB (ACCTG),'TRAN POSTING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly batch transaction posting.                            *
+//* Applies TRANFEED.DAT entries to ACCTMAST.DAT and the          *
+//* transaction ledger. Safe to resubmit after an abend: progress *
+//* is checkpointed to BATCHCKP.DAT by feed sequence number, so a *
+//* restart skips everything already applied.                     *
+//*--------------------------------------------------------------*
+//RUNPOST  EXEC PGM=BATCH_TRANSACTION_POSTING
+//STEPLIB  DD   DSN=PROD.BANKSYS.LOADLIB,DISP=SHR
+//TRANFEED DD   DSN=PROD.BANKSYS.TRANFEED,DISP=SHR
+//ACCTMAST DD   DSN=PROD.BANKSYS.ACCTMAST,DISP=SHR
+//BATCHCKP DD   DSN=PROD.BANKSYS.BATCHCKP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=8,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
