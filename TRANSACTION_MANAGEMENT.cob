@@ -0,0 +1,249 @@
+189360 IDENTIFICATION DIVISION.
+189361 PROGRAM-ID. TRANSACTION_MANAGEMENT.
+189362 AUTHOR. ELYZ.
+382879 ENVIRONMENT DIVISION.
+971705 INPUT-OUTPUT SECTION.
+836876 FILE-CONTROL.
+836876     SELECT TRANSACTION-LEDGER-FILE ASSIGN TO "TRANLOG.DAT"
+836876         ORGANIZATION IS INDEXED
+836876         ACCESS MODE IS DYNAMIC
+836876         RECORD KEY IS TRAN-ID
+836876         ALTERNATE RECORD KEY IS TRAN-ACCT-NUMBER
+165692             WITH DUPLICATES
+165692         FILE STATUS IS WS-TRAN-FILE-STATUS.
+165692     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST.DAT"
+165692         ORGANIZATION IS INDEXED
+842998         ACCESS MODE IS DYNAMIC
+842998         RECORD KEY IS ACCT-NUMBER
+842999         FILE STATUS IS WS-ACCT-FILE-STATUS.
+842999     SELECT GL-JOURNAL-FILE ASSIGN TO "GLJRNL.DAT"
+464012         ORGANIZATION IS LINE SEQUENTIAL.
+548883 DATA DIVISION.
+474757 FILE SECTION.
+247811 FD  TRANSACTION-LEDGER-FILE.
+846988 01  TRANSACTION-RECORD.
+846988     05  TRAN-ID                PIC 9(14).
+846988     05  TRAN-ACCT-NUMBER       PIC 9(8).
+846988     05  TRAN-TYPE              PIC X(2).
+846988     05  TRAN-AMOUNT            PIC S9(9)V99 COMP-3.
+846988     05  TRAN-TIMESTAMP         PIC 9(14).
+131465     05  TRAN-BALANCE           PIC S9(9)V99 COMP-3.
+701360 FD  ACCOUNT-MASTER-FILE.
+151287 01  ACCOUNT-RECORD.
+151288     05  ACCT-NUMBER           PIC 9(8).
+151288     05  ACCT-CUST-ID          PIC 9(6).
+151288     05  ACCT-TYPE             PIC X(8).
+303252     05  ACCT-BALANCE          PIC S9(9)V99 COMP-3.
+303252     05  ACCT-INT-RATE         PIC S9V9999 COMP-3.
+303253     05  ACCT-STATUS           PIC X VALUE 'O'.
+303253     05  ACCT-OPEN-DATE        PIC 9(8).
+488925 FD  GL-JOURNAL-FILE.
+386625 01  GL-JOURNAL-RECORD.
+386625     05  GL-ACCOUNT-CODE       PIC X(10).
+386625     05  GL-DR-CR              PIC X(2).
+386625     05  GL-AMOUNT             PIC S9(9)V99.
+386625     05  GL-REFERENCE          PIC 9(14).
+618921     05  GL-TIMESTAMP          PIC 9(14).
+937680 WORKING-STORAGE SECTION.
+622249 01  WS-MENU-OPTION           PIC 9 VALUE 0.
+516374 01  WS-TRAN-FILE-STATUS      PIC XX VALUE "00".
+992458 01  WS-ACCT-FILE-STATUS      PIC XX VALUE "00".
+113596 01  WS-EOF-FLAG              PIC X VALUE 'N'.
+908242 01  WS-RECORD-FOUND          PIC X VALUE 'N'.
+767747 01  WS-SEARCH-ACCT           PIC 9(8).
+114480 01  WS-INPUT-TYPE            PIC X(2).
+343778 01  WS-INPUT-AMOUNT          PIC 9(9)V99.
+720227 01  WS-CURRENT-TIMESTAMP     PIC 9(14).
+458633 01  WS-LAST-TRAN-ID          PIC 9(14) VALUE 0.
+600791 01  WS-DATE-PART             PIC 9(8).
+657669 01  WS-TIME-PART             PIC 9(8).
+974803 01  WS-GL-ACCOUNT-CODE       PIC X(10) VALUE "1000-DDA".
+923565 LINKAGE SECTION.
+988320 01  LS-ACCT-NUMBER           PIC 9(8).
+618398 01  LS-TRAN-TYPE             PIC X(2).
+680560 01  LS-TRAN-AMOUNT           PIC S9(9)V99 COMP-3.
+549878 01  LS-RESULT-BALANCE        PIC S9(9)V99 COMP-3.
+835032 PROCEDURE DIVISION.
+672307 MAIN-PARA.
+672307     CALL "SYSTEM" USING "CLS".
+672307     PERFORM UNTIL WS-MENU-OPTION = 4
+168250         PERFORM DISPLAY-HEADER
+168251         PERFORM DISPLAY-MENU
+168251         PERFORM PROCESS-OPTION
+690855     END-PERFORM
+690856     GOBACK.
+523873 DISPLAY-HEADER.
+523874     DISPLAY "+---------------------------------+".
+523875     DISPLAY "|      TRANSACTION MANAGEMENT     |".
+523876     DISPLAY "+---------------------------------+".
+523876     EXIT.
+609387 DISPLAY-MENU.
+609387     DISPLAY "+---------------------------------+".
+609387     DISPLAY "| 1. Record a transaction         |".
+609388     DISPLAY "| 2. View account history         |".
+609388     DISPLAY "| 3. Import batch transaction file|".
+676436     DISPLAY "| 4. Go back                      |".
+676436     DISPLAY "+---------------------------------+".
+676437     DISPLAY "Select an option (1-4): " WITH NO ADVANCING
+676437     ACCEPT WS-MENU-OPTION
+341881     EXIT.
+263766 PROCESS-OPTION.
+263766     EVALUATE WS-MENU-OPTION
+263766         WHEN 1
+263767             PERFORM RECORD-TRANSACTION
+776282         WHEN 2
+776282             PERFORM VIEW-ACCOUNT-HISTORY
+776282         WHEN 3
+776283             DISPLAY ">>> Importing batch transaction file..."
+403332             CALL "BATCH_TRANSACTION_POSTING"
+403333         WHEN 4
+403334             DISPLAY ">>> Returning to previous menu..."
+403334         WHEN OTHER
+388605             DISPLAY "Invalid option. Please try again."
+388606     END-EVALUATE
+388606     EXIT.
+906118 BUILD-TIMESTAMP.
+906118     ACCEPT WS-DATE-PART FROM DATE YYYYMMDD
+906119     ACCEPT WS-TIME-PART FROM TIME
+906119     COMPUTE WS-CURRENT-TIMESTAMP =
+906119         (WS-DATE-PART * 1000000) + (WS-TIME-PART / 100)
+493409     IF WS-CURRENT-TIMESTAMP > WS-LAST-TRAN-ID
+493409         MOVE WS-CURRENT-TIMESTAMP TO WS-LAST-TRAN-ID
+493409     ELSE
+493409         ADD 1 TO WS-LAST-TRAN-ID
+278240     END-IF
+278240     EXIT.
+599581 RECORD-TRANSACTION.
+599581     OPEN I-O ACCOUNT-MASTER-FILE
+599581     IF WS-ACCT-FILE-STATUS = "35"
+599582         DISPLAY "Account master file is not available."
+599583     ELSE
+599584         MOVE 'N' TO WS-RECORD-FOUND
+623537         DISPLAY "Enter account number: " WITH NO ADVANCING
+623538         ACCEPT ACCT-NUMBER
+623539         READ ACCOUNT-MASTER-FILE
+615789             INVALID KEY
+615789                 DISPLAY "Account not found."
+615789             NOT INVALID KEY
+159406                 MOVE 'Y' TO WS-RECORD-FOUND
+159407         END-READ
+159407         IF WS-RECORD-FOUND = 'Y' AND ACCT-STATUS = 'O'
+159407             DISPLAY "Type (DR debit / CR credit): "
+612972             WITH NO ADVANCING
+612972             ACCEPT WS-INPUT-TYPE
+612972             DISPLAY "Amount: " WITH NO ADVANCING
+495362             ACCEPT WS-INPUT-AMOUNT
+495362             IF WS-INPUT-TYPE = "DR"
+495362                 AND WS-INPUT-AMOUNT > ACCT-BALANCE
+495362                 DISPLAY "Insufficient funds."
+495362                 DISPLAY "Transaction rejected."
+495362             ELSE
+927331                 IF WS-INPUT-TYPE = "DR"
+927331                     SUBTRACT WS-INPUT-AMOUNT FROM ACCT-BALANCE
+927331                 ELSE
+462644                     ADD WS-INPUT-AMOUNT TO ACCT-BALANCE
+462644                 END-IF
+462644                 REWRITE ACCOUNT-RECORD
+462644                     INVALID KEY
+426199                         DISPLAY "Posting failed."
+426199                     NOT INVALID KEY
+426199                         PERFORM WRITE-LEDGER-ENTRY
+426200                         DISPLAY ">>> Posted."
+426200                         DISPLAY "New balance: " ACCT-BALANCE
+125194                 END-REWRITE
+125194             END-IF
+125194         ELSE
+125194             IF WS-RECORD-FOUND = 'Y'
+996904                 DISPLAY "Account is closed."
+996904                 DISPLAY "Transaction rejected."
+996904             END-IF
+996904         END-IF
+533441     END-IF
+533441     CLOSE ACCOUNT-MASTER-FILE
+533441     EXIT.
+340867 WRITE-LEDGER-ENTRY.
+340867     OPEN I-O TRANSACTION-LEDGER-FILE
+340867     IF WS-TRAN-FILE-STATUS = "35"
+340867         OPEN OUTPUT TRANSACTION-LEDGER-FILE
+505997         CLOSE TRANSACTION-LEDGER-FILE
+505997         OPEN I-O TRANSACTION-LEDGER-FILE
+505997     END-IF
+656985     PERFORM BUILD-TIMESTAMP
+656986     MOVE WS-LAST-TRAN-ID TO TRAN-ID
+656987     MOVE WS-CURRENT-TIMESTAMP TO TRAN-TIMESTAMP
+328187     MOVE ACCT-NUMBER TO TRAN-ACCT-NUMBER
+328187     MOVE WS-INPUT-TYPE TO TRAN-TYPE
+328187     MOVE WS-INPUT-AMOUNT TO TRAN-AMOUNT
+833889     MOVE ACCT-BALANCE TO TRAN-BALANCE
+833889     WRITE TRANSACTION-RECORD
+833889         INVALID KEY
+833889             DISPLAY "Duplicate transaction ID, entry not logged."
+395469         NOT INVALID KEY
+395470             PERFORM WRITE-GL-ENTRY
+395470     END-WRITE
+195679     CLOSE TRANSACTION-LEDGER-FILE
+195679     EXIT.
+749612 WRITE-GL-ENTRY.
+749612     OPEN EXTEND GL-JOURNAL-FILE
+749612     MOVE WS-GL-ACCOUNT-CODE TO GL-ACCOUNT-CODE
+749612     MOVE TRAN-TYPE TO GL-DR-CR
+404695     MOVE TRAN-AMOUNT TO GL-AMOUNT
+404695     MOVE TRAN-ID TO GL-REFERENCE
+404695     MOVE TRAN-TIMESTAMP TO GL-TIMESTAMP
+404695     WRITE GL-JOURNAL-RECORD
+174821     CLOSE GL-JOURNAL-FILE
+174821     EXIT.
+837921 VIEW-ACCOUNT-HISTORY.
+837921     OPEN INPUT TRANSACTION-LEDGER-FILE
+837921     IF WS-TRAN-FILE-STATUS NOT = "00"
+837921         DISPLAY "No transactions have been recorded yet."
+837922     ELSE
+942874         DISPLAY "Enter account number: " WITH NO ADVANCING
+942875         ACCEPT WS-SEARCH-ACCT
+942876         MOVE WS-SEARCH-ACCT TO TRAN-ACCT-NUMBER
+942876         MOVE 'N' TO WS-EOF-FLAG
+942876         START TRANSACTION-LEDGER-FILE KEY IS >= TRAN-ACCT-NUMBER
+114820             INVALID KEY
+114821                 MOVE 'Y' TO WS-EOF-FLAG
+114821                 DISPLAY "No transactions found for that account."
+114821         END-START
+114822         PERFORM UNTIL WS-EOF-FLAG = 'Y'
+642951             READ TRANSACTION-LEDGER-FILE NEXT RECORD
+642951                 AT END
+642951                     MOVE 'Y' TO WS-EOF-FLAG
+642952                 NOT AT END
+419791                     IF TRAN-ACCT-NUMBER NOT = WS-SEARCH-ACCT
+419792                         MOVE 'Y' TO WS-EOF-FLAG
+419793                     ELSE
+419793                         DISPLAY TRAN-TIMESTAMP " " TRAN-TYPE " "
+447757                             TRAN-AMOUNT " BAL " TRAN-BALANCE
+447757                     END-IF
+447757             END-READ
+502381         END-PERFORM
+502381     END-IF
+502381     CLOSE TRANSACTION-LEDGER-FILE
+502381     EXIT.
+397363 POST-TRANSACTION-ENTRY.
+397363     ENTRY "POST-TRANSACTION" USING LS-ACCT-NUMBER LS-TRAN-TYPE
+397363         LS-TRAN-AMOUNT LS-RESULT-BALANCE.
+397364     OPEN I-O TRANSACTION-LEDGER-FILE
+980725     IF WS-TRAN-FILE-STATUS = "35"
+980725         OPEN OUTPUT TRANSACTION-LEDGER-FILE
+980725         CLOSE TRANSACTION-LEDGER-FILE
+980725         OPEN I-O TRANSACTION-LEDGER-FILE
+980725     END-IF
+980725     PERFORM BUILD-TIMESTAMP
+383305     MOVE WS-LAST-TRAN-ID TO TRAN-ID
+383306     MOVE WS-CURRENT-TIMESTAMP TO TRAN-TIMESTAMP
+383306     MOVE LS-ACCT-NUMBER TO TRAN-ACCT-NUMBER
+383306     MOVE LS-TRAN-TYPE TO TRAN-TYPE
+892297     MOVE LS-TRAN-AMOUNT TO TRAN-AMOUNT
+892298     MOVE LS-RESULT-BALANCE TO TRAN-BALANCE
+892298     WRITE TRANSACTION-RECORD
+892298         INVALID KEY
+319412             DISPLAY "Duplicate transaction ID, entry not logged."
+319412         NOT INVALID KEY
+319413             PERFORM WRITE-GL-ENTRY
+319413     END-WRITE
+951585     CLOSE TRANSACTION-LEDGER-FILE
+951586     GOBACK.
