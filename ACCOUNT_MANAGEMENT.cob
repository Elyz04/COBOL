@@ -0,0 +1,266 @@
+338894 IDENTIFICATION DIVISION.
+338894 PROGRAM-ID. ACCOUNT_MANAGEMENT.
+338895 AUTHOR. ELYZ.
+577442 ENVIRONMENT DIVISION.
+319955 INPUT-OUTPUT SECTION.
+670481 FILE-CONTROL.
+670481     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST.DAT"
+670482         ORGANIZATION IS INDEXED
+181297         ACCESS MODE IS DYNAMIC
+181297         RECORD KEY IS ACCT-NUMBER
+181298         FILE STATUS IS WS-ACCT-FILE-STATUS.
+181298     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST.DAT"
+883192         ORGANIZATION IS INDEXED
+883192         ACCESS MODE IS DYNAMIC
+883192         RECORD KEY IS CUST-ID
+883193         FILE STATUS IS WS-CUST-FILE-STATUS.
+724691 DATA DIVISION.
+173007 FILE SECTION.
+950357 FD  ACCOUNT-MASTER-FILE.
+518120 01  ACCOUNT-RECORD.
+518120     05  ACCT-NUMBER           PIC 9(8).
+518120     05  ACCT-CUST-ID          PIC 9(6).
+808205     05  ACCT-TYPE             PIC X(8).
+808205     05  ACCT-BALANCE          PIC S9(9)V99 COMP-3.
+808206     05  ACCT-INT-RATE         PIC S9V9999 COMP-3.
+808207     05  ACCT-STATUS           PIC X VALUE 'O'.
+862423     05  ACCT-OPEN-DATE        PIC 9(8).
+771299 FD  CUSTOMER-MASTER-FILE.
+771299     COPY CUSTREC.
+402405 WORKING-STORAGE SECTION.
+543306 01  WS-MENU-OPTION          PIC 9 VALUE 0.
+925885 01  WS-ACCT-FILE-STATUS     PIC XX VALUE "00".
+728074 01  WS-CUST-FILE-STATUS     PIC XX VALUE "00".
+169110 01  WS-EOF-FLAG             PIC X VALUE 'N'.
+941312 01  WS-RECORD-FOUND         PIC X VALUE 'N'.
+182687 01  WS-CUST-FOUND           PIC X VALUE 'N'.
+941685 01  WS-AMOUNT               PIC 9(9)V99 VALUE 0.
+836491 01  WS-TRAN-TYPE            PIC X(2).
+799864 01  WS-POST-AMOUNT          PIC S9(9)V99 COMP-3.
+799865 01  WS-UP-ROLE              PIC X(10).
+402406 LINKAGE SECTION.
+402407 01  LS-ROLE                 PIC X(10).
+893499 PROCEDURE DIVISION USING LS-ROLE.
+922399 MAIN-PARA.
+922399     CALL "SYSTEM" USING "CLS".
+922399     PERFORM UNTIL WS-MENU-OPTION = 6
+922399         PERFORM DISPLAY-HEADER
+922399         PERFORM DISPLAY-MENU
+924871         PERFORM PROCESS-OPTION
+924872     END-PERFORM
+924872     GOBACK.
+794394 DISPLAY-HEADER.
+794394     DISPLAY "+---------------------------------+".
+794394     DISPLAY "|       ACCOUNT MANAGEMENT        |".
+794394     DISPLAY "+---------------------------------+".
+272298     EXIT.
+521235 DISPLAY-MENU.
+521236     DISPLAY "+---------------------------------+".
+521237     DISPLAY "| 1. Open account                |".
+843831     DISPLAY "| 2. Close account               |".
+843831     DISPLAY "| 3. Deposit                     |".
+843832     DISPLAY "| 4. Withdrawal                  |".
+843833     DISPLAY "| 5. Balance inquiry             |".
+843833     DISPLAY "| 6. Go back                     |".
+293203     DISPLAY "+---------------------------------+".
+293203     DISPLAY "Select an option (1-6): " WITH NO ADVANCING
+293203     ACCEPT WS-MENU-OPTION
+293203     EXIT.
+294294 PROCESS-OPTION.
+294294     EVALUATE WS-MENU-OPTION
+294295         WHEN 1
+294296             PERFORM OPEN-ACCOUNT
+294296         WHEN 2
+232130             MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(LS-ROLE))
+232130                 TO WS-UP-ROLE
+232130             IF WS-UP-ROLE = "SUPERVISOR"
+232130                 PERFORM CLOSE-ACCOUNT
+232130             ELSE
+232130                 DISPLAY "Access denied - supervisor only."
+232130             END-IF
+232130         WHEN 3
+232130             PERFORM DEPOSIT-FUNDS
+232130         WHEN 4
+616912             PERFORM WITHDRAW-FUNDS
+616912         WHEN 5
+616912             PERFORM BALANCE-INQUIRY
+616912         WHEN 6
+533215             DISPLAY ">>> Returning to previous menu..."
+533215         WHEN OTHER
+533215             DISPLAY "Invalid option. Please try again."
+340855     END-EVALUATE
+340855     EXIT.
+224420 OPEN-ACCOUNT-IO.
+224420     OPEN I-O ACCOUNT-MASTER-FILE
+224421     IF WS-ACCT-FILE-STATUS = "35"
+224422         OPEN OUTPUT ACCOUNT-MASTER-FILE
+199675         CLOSE ACCOUNT-MASTER-FILE
+199676         OPEN I-O ACCOUNT-MASTER-FILE
+199676     END-IF
+199677     EXIT.
+709278 VALIDATE-CUSTOMER.
+709278     MOVE 'N' TO WS-CUST-FOUND
+709279     OPEN INPUT CUSTOMER-MASTER-FILE
+709279     IF WS-CUST-FILE-STATUS = "00" OR WS-CUST-FILE-STATUS = "35"
+709280         IF WS-CUST-FILE-STATUS = "00"
+709280             READ CUSTOMER-MASTER-FILE
+911653                 INVALID KEY
+911654                     DISPLAY "No customer on file with that ID."
+911654                 NOT INVALID KEY
+911654                     MOVE 'Y' TO WS-CUST-FOUND
+911655             END-READ
+911656             CLOSE CUSTOMER-MASTER-FILE
+304758         ELSE
+304758             DISPLAY "Customer master file is not available."
+304758         END-IF
+304758     END-IF
+304759     EXIT.
+959260 OPEN-ACCOUNT.
+959260     DISPLAY "Enter new account number: " WITH NO ADVANCING
+959261     ACCEPT ACCT-NUMBER
+959261     DISPLAY "Enter owning customer ID: " WITH NO ADVANCING
+227719     ACCEPT CUST-ID
+227719     MOVE CUST-ID TO ACCT-CUST-ID
+227719     PERFORM VALIDATE-CUSTOMER
+227720     IF WS-CUST-FOUND = 'Y'
+227720         DISPLAY "Account type (CHECKING/SAVINGS): "
+227721         WITH NO ADVANCING
+958786         ACCEPT ACCT-TYPE
+958786         DISPLAY "Opening deposit amount: " WITH NO ADVANCING
+958786         ACCEPT WS-AMOUNT
+258556         MOVE WS-AMOUNT TO ACCT-BALANCE
+258556         IF ACCT-TYPE = "SAVINGS"
+258556             DISPLAY "Annual interest rate (e.g. 0.0150): "
+258556             WITH NO ADVANCING
+258556             ACCEPT ACCT-INT-RATE
+440388         ELSE
+440388             MOVE 0 TO ACCT-INT-RATE
+440388         END-IF
+458374         MOVE 'O' TO ACCT-STATUS
+458375         ACCEPT ACCT-OPEN-DATE FROM DATE YYYYMMDD
+458375         PERFORM OPEN-ACCOUNT-IO
+458375         WRITE ACCOUNT-RECORD
+458375             INVALID KEY
+933612                 DISPLAY "Account number already exists."
+933612                 DISPLAY "Open cancelled."
+933612             NOT INVALID KEY
+933612                 DISPLAY ">>> Account opened."
+650422         END-WRITE
+650423         CLOSE ACCOUNT-MASTER-FILE
+650423     END-IF
+650424     EXIT.
+351241 CLOSE-ACCOUNT.
+351242     PERFORM OPEN-ACCOUNT-IO
+351242     MOVE 'N' TO WS-RECORD-FOUND
+351242     DISPLAY "Enter account number to close: " WITH NO ADVANCING
+351242     ACCEPT ACCT-NUMBER
+176665     READ ACCOUNT-MASTER-FILE
+176665         INVALID KEY
+176666             DISPLAY "Account not found."
+176667         NOT INVALID KEY
+176667             MOVE 'Y' TO WS-RECORD-FOUND
+152584     END-READ
+152585     IF WS-RECORD-FOUND = 'Y'
+152585         IF ACCT-BALANCE NOT = 0
+152586             DISPLAY "Account balance is not zero."
+172686             DISPLAY "Close cancelled."
+172687         ELSE
+172687             MOVE 'C' TO ACCT-STATUS
+172687             REWRITE ACCOUNT-RECORD
+741479                 INVALID KEY
+741479                     DISPLAY "Close failed."
+741479                 NOT INVALID KEY
+741479                     DISPLAY ">>> Account closed."
+741479             END-REWRITE
+722240         END-IF
+722241     END-IF
+722241     CLOSE ACCOUNT-MASTER-FILE
+722241     EXIT.
+666699 DEPOSIT-FUNDS.
+666699     PERFORM OPEN-ACCOUNT-IO
+666699     MOVE 'N' TO WS-RECORD-FOUND
+176600     DISPLAY "Enter account number: " WITH NO ADVANCING
+176600     ACCEPT ACCT-NUMBER
+176601     READ ACCOUNT-MASTER-FILE
+176601         INVALID KEY
+176601             DISPLAY "Account not found."
+359249         NOT INVALID KEY
+359250             MOVE 'Y' TO WS-RECORD-FOUND
+359250     END-READ
+658930     IF WS-RECORD-FOUND = 'Y' AND ACCT-STATUS = 'O'
+658930         DISPLAY "Deposit amount: " WITH NO ADVANCING
+658930         ACCEPT WS-AMOUNT
+658931         ADD WS-AMOUNT TO ACCT-BALANCE
+579162         REWRITE ACCOUNT-RECORD
+579163             INVALID KEY
+579163                 DISPLAY "Deposit failed."
+272717             NOT INVALID KEY
+272717                 MOVE "CR" TO WS-TRAN-TYPE
+272718                 MOVE WS-AMOUNT TO WS-POST-AMOUNT
+601758                 CALL "POST-TRANSACTION" USING ACCT-NUMBER
+601759                     WS-TRAN-TYPE WS-POST-AMOUNT ACCT-BALANCE
+601759                 DISPLAY ">>> New balance: " ACCT-BALANCE
+837684         END-REWRITE
+837684     ELSE
+837684         IF WS-RECORD-FOUND = 'Y'
+837684             DISPLAY "Account is closed. Deposit rejected."
+837684         END-IF
+558881     END-IF
+558881     CLOSE ACCOUNT-MASTER-FILE
+558882     EXIT.
+236561 WITHDRAW-FUNDS.
+236561     PERFORM OPEN-ACCOUNT-IO
+236561     MOVE 'N' TO WS-RECORD-FOUND
+756882     DISPLAY "Enter account number: " WITH NO ADVANCING
+756882     ACCEPT ACCT-NUMBER
+756882     READ ACCOUNT-MASTER-FILE
+756882         INVALID KEY
+166285             DISPLAY "Account not found."
+166286         NOT INVALID KEY
+166286             MOVE 'Y' TO WS-RECORD-FOUND
+117137     END-READ
+117137     IF WS-RECORD-FOUND = 'Y' AND ACCT-STATUS = 'O'
+117137         DISPLAY "Withdrawal amount: " WITH NO ADVANCING
+117137         ACCEPT WS-AMOUNT
+979848         IF WS-AMOUNT > ACCT-BALANCE
+979848             DISPLAY "Insufficient funds. Withdrawal rejected."
+979848         ELSE
+859361             SUBTRACT WS-AMOUNT FROM ACCT-BALANCE
+859362             REWRITE ACCOUNT-RECORD
+859363                 INVALID KEY
+859363                     DISPLAY "Withdrawal failed."
+588785                 NOT INVALID KEY
+588785                     MOVE "DR" TO WS-TRAN-TYPE
+588785                     MOVE WS-AMOUNT TO WS-POST-AMOUNT
+709705                     CALL "POST-TRANSACTION" USING ACCT-NUMBER
+709706                         WS-TRAN-TYPE WS-POST-AMOUNT ACCT-BALANCE
+709706                     DISPLAY ">>> New balance: " ACCT-BALANCE
+709706             END-REWRITE
+709707         END-IF
+709707     ELSE
+253917         IF WS-RECORD-FOUND = 'Y'
+253918             DISPLAY "Account is closed. Withdrawal rejected."
+253918         END-IF
+253918     END-IF
+253918     CLOSE ACCOUNT-MASTER-FILE
+762971     EXIT.
+116645 BALANCE-INQUIRY.
+116645     PERFORM OPEN-ACCOUNT-IO
+116645     MOVE 'N' TO WS-RECORD-FOUND
+116645     DISPLAY "Enter account number: " WITH NO ADVANCING
+116645     ACCEPT ACCT-NUMBER
+311280     READ ACCOUNT-MASTER-FILE
+311280         INVALID KEY
+311280             DISPLAY "Account not found."
+311281         NOT INVALID KEY
+311281             MOVE 'Y' TO WS-RECORD-FOUND
+615800     END-READ
+615801     IF WS-RECORD-FOUND = 'Y'
+615802         DISPLAY "Account  : " ACCT-NUMBER
+615802         DISPLAY "Customer : " ACCT-CUST-ID
+615803         DISPLAY "Type     : " ACCT-TYPE
+394440         DISPLAY "Status   : " ACCT-STATUS
+394440         DISPLAY "Balance  : " ACCT-BALANCE
+394440     END-IF
+394441     CLOSE ACCOUNT-MASTER-FILE
+394442     EXIT.
